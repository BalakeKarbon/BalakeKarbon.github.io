@@ -21,6 +21,11 @@
 002100 01 WS-WINDOW.
 002200   05 WIDTH PIC 9(5).
 002300   05 HEIGHT PIC 9(5).
+002310 01 WS-MOBILE-BREAKPOINT PIC 9(5) VALUE 768.
+002320 01 WS-CONTENT-WIDTH PIC X(4) VALUE '80%'.
+002330 01 WS-NAV-OFFSET PIC X(8) VALUE '35rem'.
+002340 01 WS-NAV-OFFSET-NEG PIC X(9) VALUE '-35rem'.
+002350 01 WS-TRANSLATE-OPEN PIC X(24).
 002400 01 WS-TMP.
 002500   05 CENTISECS PIC 9999.
 002600   05 PX.
@@ -30,964 +35,1565 @@
 003000 01 WS-BLOB PIC X(100000).
 003100 01 WS-BLOB-SIZE PIC 9(10).
 003200 01 WS-FONTS-LOADED PIC 9 VALUE 0.
-003300 01 WS-TEXTS.
-003400   05 EN.
-003500     10 TAB PIC X(12) VALUE '&nbsp;&nbsp;'.
-003600     10 ABOUT-ME PIC X(1000).
-003700     10 NB PIC X(1) VALUE X'00'.
-003800     10 TAB-COB PIC X(12) VALUE '&nbsp;&nbsp;'.
-003900     10 COBOL-A PIC X(1000).
-004000     10 PERCENT PIC X(5).
-004100     10 COBOL-B PIC X(1000).
-004200     10 NB PIC X(1) VALUE X'00'.
-004300   05 ES.
-004400     10 TAB PIC X(12) VALUE '&nbsp;&nbsp;'.
-004500     10 ABOUT-ME PIC X(1000).
-004600     10 NB PIC X(1) VALUE X'00'.
-004700     10 TAB-COB PIC X(12) VALUE '&nbsp;&nbsp;'.
-004800     10 COBOL-A PIC X(1000).
-004900     10 PERCENT PIC X(5).
-005000     10 COBOL-B PIC X(1000).
-005100     10 NB PIC X(1) VALUE X'00'.
-005200*This has to be pic 10 as that is what is returned from
-005300*the library.
-005400 LINKAGE SECTION.
-005500 01 LS-BLOB PIC X(100000).
-005600 01 LS-BLOB-SIZE PIC 9(10).
-005700 01 LS-LANG-CHOICE PIC XX.
-005800 01 LS-TERM-IN PIC X(10).
-005900 PROCEDURE DIVISION.
-006000 MAIN SECTION.
-006100 ENTRY 'MAIN'.
-006200   CALL 'cobdom_style' USING 'body', 'margin', '0'.
-006300*  CALL 'cobdom_style' USING 'body', 'color', '#ffffff'.
-006400   CALL 'cobdom_style' USING 'body', 'fontSize', '1.5rem'.
-006500   CALL 'cobdom_style' USING 'body', 'display', 'flex'.
-006600   CALL 'cobdom_style' USING 'body', 'alignItems', 'center'.
-006700   CALL 'cobdom_style' USING 'body', 'justifyContent', 'center'.
-006800   CALL 'cobdom_add_event_listener' USING 'window', 'resize', 
-006900     'WINDOWCHANGE'.
-007000   CALL 'cobdom_add_event_listener' USING 'window', 
-007100     'orientationchange', 'WINDOWCHANGE'.
-007200   CALL 'cobdom_get_cookie' USING BY REFERENCE WS-COOKIE-ALLOWED,
-007300     'allowCookies'.
-007400   CALL 'cobdom_create_element' USING 'percentCobol', 'span'.
-007500   CALL 'cobdom_fetch' USING 'SETPERCENTCOBOL',
-007600     '/res/percent.txt', 'GET', WS-NULL-BYTE.
-007700*  CALL 'cobdom_append_child' USING 'percentCobol', 'contentDiv'
-007800*Setup content div
-007900   CALL 'cobdom_create_element' USING 'contentDiv', 'div'.
-008000   CALL 'cobdom_style' USING 'contentDiv', 'marginTop', '10rem'.
-008100   CALL 'cobdom_style' USING 'contentDiv', 'marginBottom', 
-008200     '10rem'.
-008300*  CALL 'cobdom_inner_html' USING 'contentDiv', 
-008400*  CALL 'cobdom_style' USING 'contentDiv', 'maxWidth', '80rem'.
-008500*  CALL 'cobdom_style' USING 'contentDiv', 'backgroundColor',
-008600*    'brown'.
-008700*  CALL 'cobdom_style' USING 'contentDiv', 'width', '100%'.
-008800   CALL 'cobdom_style' USING 'contentDiv', 'width', '80%'.
-008900*  CALL 'cobdom_style' USING 'contentDiv', 'height', '100vh'.
-009000   CALL 'cobdom_style' USING 'contentDiv', 'display', 'flex'.
-009100   CALL 'cobdom_style' USING 'contentDiv', 'flexDirection',
-009200     'column'.
-009300   CALL 'cobdom_style' USING 'contentDiv', 'alignItems',
-009400     'flex-start'.
-009500   CALL 'cobdom_append_child' USING 'contentDiv', 'body'.
-009600*Set up blink style
-009700   CALL 'cobdom_create_element' USING 'blinkStyle', 'style'.
-009800   CALL 'cobdom_inner_html' USING 'blinkStyle', 
-009900 '.blink { animation: blink 1s step-start infinite; } @keyframes b
-010000-'link { 50% { opacity: 0; } }'.
-010100   PERFORM BUILD-MENUBAR.
-010200   PERFORM BUILD-CONTENT.
-010300*Load and set fonts
-010400   CALL 'cobdom_font_face' USING 'mainFont',
-010500     'url("/res/fonts/1971-ibm-3278/3270-Regular.ttf")',
-010600*    'url("/res/fonts/Proggy/ProggyVector-Regular.otf")',
-010700     'FONTLOADED'.
-010800   CALL 'cobdom_font_face' USING 'ibmpc',
-010900*    'url("/res/fonts/1977-commodore-pet/PetMe.ttf")',
-011000     'url("/res/fonts/1985-ibm-pc-vga/PxPlus_IBM_VGA8.ttf")',
-011100     'FONTLOADED'.
-011200*Load texts
-011300   PERFORM LOAD-TEXTS.
-011400*Terminal
-011500*  CALL 'cobdom_create_element' USING 'terminalDiv', 'div'.
-011600*  CALL 'cobdom_append_child' USING 'terminalDiv', 'contentDiv'.
-011700*  CALL 'cobdom_eval' USING BY REFERENCE WS-BLOB-SIZE, WS-BLOB,
-011800*    '(function() { window["term"] = new Terminal(); window["term"
-011900*'].open(window["terminalDiv"]); term.onData(data => { Module.ccal
-012000*'l("TERMINPUT", null, ["string"], [data]); }); return ""; })()'.
-012100*Check for cookies
-012200   IF WS-COOKIE-ALLOWED = 'y' THEN
-012300     PERFORM LANG-CHECK
-012400*GET LAST LOGIN
-012500   ELSE
-012600     PERFORM COOKIE-ASK
-012700     MOVE 'us' TO WS-LANG
-012800     PERFORM SET-ACTIVE-FLAG
-012900   END-IF.
-013000*Render
-013100   CALL 'SHAPEPAGE'.
-013200   GOBACK.
-013300 RELOAD-TEXT.
-013400   CONTINUE.
-013500 BUILD-CONTENT.
-013600*  CALL 'cobdom_create_element' USING 'profilePic', 'img'.
-013700*  CALL 'cobdom_src' USING 'profilePic', '/res/img/me.png'.
-013800*  CALL 'cobdom_style' USING 'profilePic', 'width', '20rem'.
-013900*  CALL 'cobdom_style' USING 'profilePic', 'height', '20rem'.
-014000*  CALL 'cobdom_style' USING 'profilePic', 'borderRadius', '50%'.
-014100*  CALL 'cobdom_style' USING 'profilePic', 'objectFit', 'cover'.
-014200*  CALL 'cobdom_style' USING 'profilePic', 'objectPosition',
-014300*    '50% 0%'.
-014400*  CALL 'cobdom_style' USING 'profilePic', 'height', '20rem'.
-014500* 
-014600*  CALL 'cobdom_append_child' USING 'profilePic', 'introContent'.
-014700*About section
-014800   CALL 'cobdom_create_element' USING 'aboutSection', 'div'.
-014900   CALL 'cobdom_style' USING 'aboutSection', 'width', '100%'.
-015000*  CALL 'cobdom_style' USING 'aboutSection', 'margin', '2rem'.
-015100   CALL 'cobdom_create_element' USING 'aboutHeader', 'div'.
-015200   CALL 'cobdom_set_class' USING 'aboutHeader',
-015300     'contentHeadersClass'.
-015400   CALL 'cobdom_inner_html' USING 'aboutHeader', 'About Me:'.
-015500   CALL 'cobdom_create_element' USING 'aboutContent', 'div'.
-015600   CALL 'cobdom_append_child' USING 'aboutSection',
-015700     'contentDiv'.
-015800   CALL 'cobdom_append_child' USING 'aboutHeader',
-015900     'aboutSection'.
-016000   CALL 'cobdom_append_child' USING 'aboutContent',
-016100     'aboutSection'.
-016200   CALL 'cobdom_create_element' USING 'ghStatsDiv', 'div'.
-016300   CALL 'cobdom_style' USING 'ghStatsDiv', 'width', '100%'.
-016400   CALL 'cobdom_style' USING 'ghStatsDiv', 'textAlign', 'center'.
-016500   CALL 'cobdom_append_child' USING 'ghStatsDiv', 'aboutSection'.
-016600   CALL 'cobdom_create_element' USING 'ghStatsImg', 'img'.
-016700*  CALL 'cobdom_src' USING 'ghStatsImg', 'https://github-readme-st
-016800*'ats.vercel.app/api/top-langs?username=BalakeKarbon&show_icons=tr
-016900*'ue&locale=en&layout=compact&hide=html&hide_title=true&card_width
-017000*'=500'.
-017100   CALL 'cobdom_src' USING 'ghStatsImg', '/res/img/top-lang.svg'.
-017200   CALL 'cobdom_style' USING 'ghStatsImg', 'height', '10rem'.
-017300*  CALL 'cobdom_style' USING 'ghStatsImg', 'transform', 
-017400*    'translate(50%,0)'.
-017500   CALL 'cobdom_append_child' USING 'ghStatsImg', 'ghStatsDiv'.
-017600*Contact section / Links / Socials
-017700*Email,
-017800*GitHub, LinkedIN
-017900*Youtube, TikTok, Instagram,
-018000   CALL 'cobdom_create_element' USING 'contactSection', 'div'.
-018100   CALL 'cobdom_style' USING 'contactSection', 'width', '100%'.
-018200   CALL 'cobdom_create_element' USING 'contactHeader', 'div'.
-018300   CALL 'cobdom_set_class' USING 'contactHeader',
-018400     'contentHeadersClass'.
-018500   CALL 'cobdom_inner_html' USING 'contactHeader',
-018600     'Contact Information:'.
-018700   CALL 'cobdom_create_element' USING 'contactContent', 'div'.
-018800   CALL 'cobdom_style' USING 'contactContent', 'width', '100%'.
-018900   CALL 'cobdom_style' USING 'contactContent', 'textAlign',
-019000     'center'.
-019100   CALL 'cobdom_append_child' USING 'contactSection',
-019200     'contentDiv'.
-019300   CALL 'cobdom_append_child' USING 'contactHeader',
-019400     'contactSection'.
-019500   CALL 'cobdom_append_child' USING 'contactContent',
-019600     'contactSection'.
-019700   CALL 'cobdom_create_element' USING 'emailDiv', 'div'.
-019800   CALL 'cobdom_inner_html' USING 'emailDiv',
-019900     'karboncodes@gmail.com'.
-020000   CALL 'cobdom_create_element' USING 'linksDiv', 'div'.
-020100   CALL 'cobdom_style' USING 'linksDiv', 'display', 'flex'.
-020200   CALL 'cobdom_style' USING 'linksDiv', 'width', '100%'.
-020300   CALL 'cobdom_style' USING 'linksDiv', 'justifyContent',
-020400     'center'.
-020500*The following section could be done with a loop but it is not
-020600*which is horrid
-020700*GitHub
-020800   CALL 'cobdom_create_element' USING 'ghContainer', 'span'.
-020900*  CALL 'cobdom_style' USING 'ghContainer', 'backgroundColor',
-021000*    '#00ff00'.
-021100*  CALL 'cobdom_style' USING 'ghContainer', 'padding', '1rem'.
-021200*  CALL 'cobdom_style' USING 'ghContainer', 'borderRadius',
-021300*    '2rem'.
-021400   CALL 'cobdom_add_event_listener' USING 'ghContainer',
-021500     'click', 'OPENGH'.
-021600   CALL 'cobdom_set_class' USING 'ghContainer',
-021700     'contactContainer'.
-021800   CALL 'cobdom_create_element' USING 'ghImage', 'img'.
-021900   CALL 'cobdom_src' USING 'ghImage', 
-022000     '/res/icons/tabler-icons/icons/outline/brand-github.svg'.
-022100   CALL 'cobdom_style' USING 'ghImage', 'width', '6rem'.
-022200   CALL 'cobdom_style' USING 'ghImage', 'height', '6rem'.
-022300   CALL 'cobdom_create_element' USING 'ghText', 'div'.
-022400   CALL 'cobdom_style' USING 'ghText', 'textDecoration',
-022500     'underline'.
-022600   CALL 'cobdom_inner_html' USING 'ghText', 'GitHub'.
-022700   CALL 'cobdom_append_child' USING 'ghImage', 'ghContainer'.
-022800   CALL 'cobdom_append_child' USING 'ghText', 'ghContainer'.
-022900   CALL 'cobdom_append_child' USING 'ghContainer', 'linksDiv'.
-023000   CALL 'cobdom_add_event_listener' USING 'ghImage',
-023100     'click', 'OPENGH'.
-023200   CALL 'cobdom_add_event_listener' USING 'ghText',
-023300     'click', 'OPENGH'.
-023400*LinkedIn
-023500   CALL 'cobdom_create_element' USING 'liContainer', 'span'.
-023600   CALL 'cobdom_add_event_listener' USING 'liContainer',
-023700     'click', 'OPENLI'.
-023800   CALL 'cobdom_set_class' USING 'liContainer',
-023900     'contactContainer'.
-024000   CALL 'cobdom_create_element' USING 'liImage', 'img'.
-024100   CALL 'cobdom_src' USING 'liImage', 
-024200     '/res/icons/tabler-icons/icons/outline/brand-linkedin.svg'.
-024300   CALL 'cobdom_style' USING 'liImage', 'width', '6rem'.
-024400   CALL 'cobdom_style' USING 'liImage', 'height', '6rem'.
-024500   CALL 'cobdom_create_element' USING 'liText', 'div'.
-024600   CALL 'cobdom_style' USING 'liText', 'textDecoration',
-024700     'underline'.
-024800   CALL 'cobdom_inner_html' USING 'liText', 'Linkedin'.
-024900   CALL 'cobdom_append_child' USING 'liImage', 'liContainer'.
-025000   CALL 'cobdom_append_child' USING 'liText', 'liContainer'.
-025100   CALL 'cobdom_append_child' USING 'liContainer', 'linksDiv'.
-025200   CALL 'cobdom_add_event_listener' USING 'liImage',
-025300     'click', 'OPENLI'.
-025400   CALL 'cobdom_add_event_listener' USING 'liText',
-025500     'click', 'OPENLI'.
-025600*Medium
-025700   CALL 'cobdom_create_element' USING 'meContainer', 'span'.
-025800   CALL 'cobdom_add_event_listener' USING 'meContainer',
-025900     'click', 'OPENME'.
-026000   CALL 'cobdom_set_class' USING 'meContainer',
-026100     'contactContainer'.
-026200   CALL 'cobdom_create_element' USING 'meImage', 'img'.
-026300   CALL 'cobdom_src' USING 'meImage', 
-026400     '/res/icons/tabler-icons/icons/outline/brand-medium.svg'.
-026500   CALL 'cobdom_style' USING 'meImage', 'width', '6rem'.
-026600   CALL 'cobdom_style' USING 'meImage', 'height', '6rem'.
-026700   CALL 'cobdom_create_element' USING 'meText', 'div'.
-026800   CALL 'cobdom_style' USING 'meText', 'textDecoration',
-026900     'underline'.
-027000   CALL 'cobdom_inner_html' USING 'meText', 'Medium'.
-027100   CALL 'cobdom_append_child' USING 'meImage', 'meContainer'.
-027200   CALL 'cobdom_append_child' USING 'meText', 'meContainer'.
-027300   CALL 'cobdom_append_child' USING 'meContainer', 'linksDiv'.
-027400   CALL 'cobdom_add_event_listener' USING 'meImage',
-027500     'click', 'OPENME'.
-027600   CALL 'cobdom_add_event_listener' USING 'meText',
-027700     'click', 'OPENME'.
-027800*Youtube
-027900   CALL 'cobdom_create_element' USING 'ytContainer', 'span'.
-028000   CALL 'cobdom_add_event_listener' USING 'ytContainer',
-028100     'click', 'OPENYT'.
-028200   CALL 'cobdom_set_class' USING 'ytContainer',
-028300     'contactContainer'.
-028400   CALL 'cobdom_create_element' USING 'ytImage', 'img'.
-028500   CALL 'cobdom_src' USING 'ytImage', 
-028600     '/res/icons/tabler-icons/icons/outline/brand-youtube.svg'.
-028700   CALL 'cobdom_style' USING 'ytImage', 'width', '6rem'.
-028800   CALL 'cobdom_style' USING 'ytImage', 'height', '6rem'.
-028900   CALL 'cobdom_create_element' USING 'ytText', 'div'.
-029000   CALL 'cobdom_style' USING 'ytText', 'textDecoration',
-029100     'underline'.
-029200   CALL 'cobdom_inner_html' USING 'ytText', 'Youtube'.
-029300   CALL 'cobdom_append_child' USING 'ytImage', 'ytContainer'.
-029400   CALL 'cobdom_append_child' USING 'ytText', 'ytContainer'.
-029500   CALL 'cobdom_append_child' USING 'ytContainer', 'linksDiv'.
-029600   CALL 'cobdom_add_event_listener' USING 'ytImage',
-029700     'click', 'OPENYT'.
-029800   CALL 'cobdom_add_event_listener' USING 'ytText',
-029900     'click', 'OPENYT'.
-030000*TikTok
-030100   CALL 'cobdom_create_element' USING 'ttContainer', 'span'.
-030200   CALL 'cobdom_add_event_listener' USING 'ttContainer',
-030300     'click', 'OPENTT'.
-030400   CALL 'cobdom_set_class' USING 'ttContainer',
-030500     'contactContainer'.
-030600   CALL 'cobdom_create_element' USING 'ttImage', 'img'.
-030700   CALL 'cobdom_src' USING 'ttImage', 
-030800     '/res/icons/tabler-icons/icons/outline/brand-tiktok.svg'.
-030900   CALL 'cobdom_style' USING 'ttImage', 'width', '6rem'.
-031000   CALL 'cobdom_style' USING 'ttImage', 'height', '6rem'.
-031100   CALL 'cobdom_create_element' USING 'ttText', 'div'.
-031200   CALL 'cobdom_style' USING 'ttText', 'textDecoration',
-031300     'underline'.
-031400   CALL 'cobdom_inner_html' USING 'ttText', 'TikTok'.
-031500   CALL 'cobdom_append_child' USING 'ttImage', 'ttContainer'.
-031600   CALL 'cobdom_append_child' USING 'ttText', 'ttContainer'.
-031700   CALL 'cobdom_append_child' USING 'ttContainer', 'linksDiv'.
-031800   CALL 'cobdom_add_event_listener' USING 'ttContainer',
-031900     'click', 'OPENTT'.
-032000   CALL 'cobdom_add_event_listener' USING 'ttContainer',
-032100     'click', 'OPENTT'.
-032200*Instagram
-032300   CALL 'cobdom_create_element' USING 'igContainer', 'span'.
-032400   CALL 'cobdom_add_event_listener' USING 'igContainer',
-032500     'click', 'OPENIG'.
-032600   CALL 'cobdom_set_class' USING 'igContainer',
-032700     'contactContainer'.
-032800   CALL 'cobdom_create_element' USING 'igImage', 'img'.
-032900   CALL 'cobdom_src' USING 'igImage', 
-033000     '/res/icons/tabler-icons/icons/outline/brand-instagram.svg'.
-033100   CALL 'cobdom_style' USING 'igImage', 'width', '6rem'.
-033200   CALL 'cobdom_style' USING 'igImage', 'height', '6rem'.
-033300   CALL 'cobdom_create_element' USING 'igText', 'div'.
-033400   CALL 'cobdom_style' USING 'igText', 'textDecoration',
-033500     'underline'.
-033600   CALL 'cobdom_inner_html' USING 'igText', 'Instagram'.
-033700   CALL 'cobdom_append_child' USING 'igImage', 'igContainer'.
-033800   CALL 'cobdom_append_child' USING 'igText', 'igContainer'.
-033900   CALL 'cobdom_append_child' USING 'igContainer', 'linksDiv'.
-034000   CALL 'cobdom_add_event_listener' USING 'igText',
-034100     'click', 'OPENIG'.
-034200   CALL 'cobdom_add_event_listener' USING 'igImage',
-034300     'click', 'OPENIG'.
-034400 
-034500   CALL 'cobdom_append_child' USING 'emailDiv', 'contactContent'.
-034600   CALL 'cobdom_append_child' USING 'linksDiv', 'contactContent'.
-034700*Skills section
-034800*  CALL 'cobdom_create_element' USING 'skillsSection', 'div'.
-034900*  CALL 'cobdom_style' USING 'skillsSection', 'width', '100%'.
-035000*  CALL 'cobdom_create_element' USING 'skillsHeader', 'div'.
-035100*  CALL 'cobdom_set_class' USING 'skillsHeader',
-035200*    'contentHeadersClass'.
-035300*  CALL 'cobdom_inner_html' USING 'skillsHeader', 'Skills:'.
-035400*  CALL 'cobdom_create_element' USING 'skillsContent', 'div'.
-035500*
-035600*  CALL 'cobdom_append_child' USING 'skillsSection',
-035700*    'contentDiv'.
-035800*  CALL 'cobdom_append_child' USING 'skillsHeader',
-035900*    'skillsSection'.
-036000*  CALL 'cobdom_append_child' USING 'skillsContent',
-036100*    'skillsSection'.
-036200*Project section
-036300   CALL 'cobdom_create_element' USING 'projectSection', 'div'.
-036400   CALL 'cobdom_style' USING 'projectSection', 'width', '100%'.
-036500*  CALL 'cobdom_style' USING 'projectSection', 'margin', '2rem'.
-036600   CALL 'cobdom_create_element' USING 'projectHeader', 'div'.
-036700   CALL 'cobdom_set_class' USING 'projectHeader',
-036800     'contentHeadersClass'.
-036900   CALL 'cobdom_inner_html' USING 'projectHeader', 'Projects:'.
-037000   CALL 'cobdom_create_element' USING 'projectContent', 'div'.
-037100   CALL 'cobdom_style' USING 'projectContent', 'textAlign',
-037200     'center'.
-037300   CALL 'cobdom_inner_html' USING 'projectContent', 'WIP'.
-037400   CALL 'cobdom_append_child' USING 'projectSection', 
-037500     'contentDiv'.
-037600   CALL 'cobdom_append_child' USING 'projectHeader', 
-037700     'projectSection'.
-037800   CALL 'cobdom_append_child' USING 'projectContent', 
-037900     'projectSection'.
-038000   PERFORM ADD-PROJECTS.
-038100*Cobol section
-038200   CALL 'cobdom_create_element' USING 'cobolSection', 'div'.
-038300   CALL 'cobdom_style' USING 'cobolSection', 'width', '100%'.
-038400*  CALL 'cobdom_style' USING 'cobolSection', 'margin', '2rem'.
-038500   CALL 'cobdom_create_element' USING 'cobolHeader', 'div'.
-038600   CALL 'cobdom_set_class' USING 'cobolHeader',
-038700     'contentHeadersClass'.
-038800   CALL 'cobdom_inner_html' USING 'cobolHeader', 'COBOL'.
-038900   CALL 'cobdom_create_element' USING 'cobolContent', 'span'.
-039000   CALL 'cobdom_append_child' USING 'cobolSection',
-039100     'contentDiv'.
-039200   CALL 'cobdom_append_child' USING 'cobolHeader', 
-039300     'cobolSection'.
-039400   CALL 'cobdom_append_child' USING 'cobolContent', 
-039500     'cobolSection'.
-039600   CALL 'cobdom_create_element' USING 'cobolGithubLink',
-039700     'span'.
-039800   CALL 'cobdom_add_event_listener' USING 'cobolGithubLink',
-039900     'click', 'OPENCOBOLSOURCE'.
-040000   CALL 'cobdom_inner_html' USING 'cobolGithubLink',
-040100     'GitHub!'.
-040200   CALL 'cobdom_style' USING 'cobolGithubLink', 'textDecoration',
-040300     'underline'.
-040400   CALL 'cobdom_append_child' USING 'cobolGithubLink',
-040500     'cobolSection'.
-040600*Set contentHeadersClass class styles. Must be called after elements
-040700*exist as this uses getElementsByClassName. A safer option would
-040800*be to make a new style element but for the sake of demnostrating
-040900*this part of the library I will use this here.
-041000   CALL 'cobdom_class_style' USING 'contentHeadersClass', 
-041100     'fontSize', '2.5rem'.
-041200   CALL 'cobdom_class_style' USING 'contentHeadersClass', 
-041300     'width', '100%'.
-041400   CALL 'cobdom_class_style' USING 'contentHeadersClass', 
-041500     'textAlign', 'center'.
-041600   CALL 'cobdom_class_style' USING 'contentHeadersClass',
-041700     'fontWeight', 'bold'.
-041800   CALL 'cobdom_class_style' USING 'contactContainer', 'margin',
-041900     '1rem'.
-042000  CALL 'cobdom_class_style' USING 'contactContainer', 'display',
-042100     'flex'. 
-042200   CALL 'cobdom_class_style' USING 'contactContainer',
-042300     'flexDirection', 'column'.
-042400   CALL 'cobdom_class_style' USING 'contactContainer',
-042500     'alignItems', 'center'.
-042600   CONTINUE.
-042700 BUILD-MENUBAR.
-042800   CALL 'cobdom_create_element' USING 'headerDiv', 'div'.
-042900   CALL 'cobdom_style' USING 'headerDiv', 'position', 'fixed'.
-043000   CALL 'cobdom_style' USING 'headerDiv', 'pointerEvents', 'none'.
-043100   CALL 'cobdom_style' USING 'headerDiv', 'display', 'flex'.
-043200   CALL 'cobdom_style' USING 'headerDiv', 'justifyContent', 
-043300     'space-between'.
-043400   CALL 'cobdom_style' USING 'headerDiv', 'flexDirection',
-043500     'column'.
-043600   CALL 'cobdom_style' USING 'headerDiv', 'top', '0'.
-043700   CALL 'cobdom_style' USING 'headerDiv', 'left', '0'.
-043800   CALL 'cobdom_style' USING 'headerDiv', 'width', '100%'.
-043900*  CALL 'cobdom_style' USING 'headerDiv', 'backdropFilter',
-044000*    'blur(.3rem)'.
-044100*  CALL 'cobdom_style' USING 'headerDiv', 'backdropFilter',
-044200*    'blur(5px)'.
-044300*  CALL 'cobdom_style' USING 'headerDiv', 'boxShadow', 
-044400*    '1rem 1rem 0.5rem rgba(0, 0, 0, 0.2)'.
-044500*  CALL 'cobdom_style' USING 'headerDiv', 'borderBottomLeftRadius',
-044600*    '1rem'.
-044700*  CALL 'cobdom_style' USING 'headerDiv',
-044800*    'borderBottomRightRadius','1rem'.
-044900   CALL 'cobdom_append_child' USING 'headerDiv', 'body'.
-045000   CALL 'cobdom_create_element' USING 'topArea', 'div'.
-045100   CALL 'cobdom_style' USING 'topArea', 'display', 'flex'.
-045200   CALL 'cobdom_style' USING 'topArea', 'pointerEvents', 'all'.
-045300   CALL 'cobdom_style' USING 'topArea', 'backgroundColor',
-045400     '#c9c9c9'.
-045500   CALL 'cobdom_append_child' USING 'topArea', 'headerDiv'.
-045600*Setup menu
-045700   CALL 'cobdom_create_element' USING 'navArea', 'div'.
-045800*  CALL 'cobdom_style' USING 'navArea', 'position', 'relative'.
-045900   CALL 'cobdom_create_element' USING 'navButton', 'img'.
-046000   CALL 'cobdom_style' USING 'navButton', 'position', 'absolute'.
-046100   CALL 'cobdom_append_child' USING 'navButton', 'navArea'.
-046200   CALL 'cobdom_src' USING 'navButton', 
-046300     '/res/icons/tabler-icons/icons/outline/menu-2.svg'.
-046400   CALL 'cobdom_style' USING 'navButton', 'backgroundColor',
-046500     '#898989'.
-046600*  CALL 'cobdom_style' USING 'navButton', 'filter', 
-046700*    'invert(100%)'.
-046800   CALL 'cobdom_style' USING 'navButton', 'width', '8rem'.
-046900   CALL 'cobdom_style' USING 'navButton', 'height', '8rem'.
-047000   CALL 'cobdom_style' USING 'navButton', 'padding', '.35rem'.
-047100   CALL 'cobdom_style' USING 'navButton', 'margin', '.5rem'.
-047200   CALL 'cobdom_style' USING 'navButton', 'borderRadius', '2rem'.
-047300   CALL 'cobdom_style' USING 'navButton', 'top', '0rem'.
-047400   CALL 'cobdom_style' USING 'navButton', 'left', '0rem'.
-047500*Setup menu selectors
-047600   CALL 'cobdom_create_element' USING 'selectorDiv', 'div'.
-047700   CALL 'cobdom_style' USING 'selectorDiv', 'pointerEvents'
-047800     'none'.
-047900*About Me
-048000   CALL 'cobdom_create_element' USING 'navAbout', 'div'.
-048100   CALL 'cobdom_style' USING 'navAbout', 'fontSize', '4rem'.
-048200   CALL 'cobdom_style' USING 'navAbout', 'pointerEvents', 'all'.
-048300   CALL 'cobdom_style' USING 'navAbout', 'width', 
-048400     'max-content'.
-048500   CALL 'cobdom_add_event_listener' USING 'navAbout',
-048600     'click', 'NAVABOUT'.
-048700   CALL 'cobdom_style' USING 'navAbout', 'position', 'relative'.
-048800   CALL 'cobdom_style' USING 'navAbout', 'backgroundColor', 
-048900     '#c9c9c9'.
-049000*  CALL 'cobdom_style' USING 'navAbout', 'backdropFilter',
-049100*    'blur(.3rem)'.
-049200*  CALL 'cobdom_style' USING 'navAbout', 'backdropFilter',
-049300*    'blur(5px)'.
-049400   CALL 'cobdom_style' USING 'navAbout', 
-049500     'borderBottomRightRadius', '0.5rem'.
-049600   CALL 'cobdom_style' USING 'navAbout', 
-049700     'borderTopRightRadius', '0.5rem'.
-049800   CALL 'cobdom_inner_html' USING 'navAbout', 'About Me'.
-049900   CALL 'cobdom_style' USING 'navAbout', 'padding', '.3rem'.
-050000*  CALL 'cobdom_style' USING 'navAbout', 'top', '9.46rem'.
-050100   CALL 'cobdom_style' USING 'navAbout', 'left', '-35rem'.
-050200   CALL 'cobdom_style' USING 'navAbout', 'transition', 
-050300     'transform 0.5s ease 0.1s'.
-050400   CALL 'cobdom_append_child' USING 'navAbout', 'selectorDiv'.
-050500*Contact Me
-050600   CALL 'cobdom_create_element' USING 'navContact', 'div'.
-050700   CALL 'cobdom_style' USING 'navContact', 'fontSize', '4rem'.
-050800   CALL 'cobdom_style' USING 'navContact', 'pointerEvents', 'all'.
-050900   CALL 'cobdom_style' USING 'navContact', 'width', 
-051000     'max-content'.
-051100   CALL 'cobdom_add_event_listener' USING 'navContact',
-051200     'click', 'NAVCONTACT'.
-051300   CALL 'cobdom_style' USING 'navContact', 'position', 'relative'.
-051400   CALL 'cobdom_style' USING 'navContact', 'backgroundColor', 
-051500     '#c9c9c9'.
-051600*  CALL 'cobdom_style' USING 'navContact', 'backdropFilter',
-051700*    'blur(.3rem)'.
-051800*  CALL 'cobdom_style' USING 'navContact', 'backdropFilter',
-051900*    'blur(5px)'.
-052000   CALL 'cobdom_style' USING 'navContact', 
-052100     'borderBottomRightRadius', '0.5rem'.
-052200   CALL 'cobdom_style' USING 'navContact', 
-052300     'borderTopRightRadius', '0.5rem'.
-052400   CALL 'cobdom_inner_html' USING 'navContact', 'Contact'.
-052500   CALL 'cobdom_style' USING 'navContact', 'padding', '.3rem'.
-052600*  CALL 'cobdom_style' USING 'navContact', 'top', '14.86rem'.
-052700   CALL 'cobdom_style' USING 'navContact', 'left', '-35rem'.
-052800   CALL 'cobdom_style' USING 'navContact', 'transition', 
-052900     'transform 0.5s ease 0.2s'.
-053000   CALL 'cobdom_append_child' USING 'navContact', 'selectorDiv'.
-053100*Skills
-053200*  CALL 'cobdom_create_element' USING 'navSkills', 'div'.
-053300*  CALL 'cobdom_style' USING 'navSkills', 'position', 'absolute'.
-053400*  CALL 'cobdom_style' USING 'navSkills', 'backgroundColor', 
-053500*    '#c9c9c9'.
-053600*  CALL 'cobdom_style' USING 'navSkills', 'backdropFilter',
-053700*    'blur(5px)'.
-053800*  CALL 'cobdom_style' USING 'navSkills', 
-053900*    'borderBottomRightRadius', '0.5rem'.
-054000*  CALL 'cobdom_style' USING 'navSkills', 
-054100*    'borderTopRightRadius', '0.5rem'.
-054200*  CALL 'cobdom_inner_html' USING 'navSkills', 'Skills'.
-054300*  CALL 'cobdom_style' USING 'navSkills', 'padding', '.3rem'.
-054400*  CALL 'cobdom_style' USING 'navSkills', 'top', '13rem'.
-054500*  CALL 'cobdom_style' USING 'navSkills', 'left', '-35rem'.
-054600*  CALL 'cobdom_style' USING 'navSkills', 'transition', 
-054700*    'transform 0.5s ease 0.3s'.
-054800*  CALL 'cobdom_append_child' USING 'navSkills', 'headerDiv'.
-054900*Projects
-055000   CALL 'cobdom_create_element' USING 'navProjects', 'div'.
-055100   CALL 'cobdom_style' USING 'navProjects', 'fontSize', '4rem'.
-055200   CALL 'cobdom_style' USING 'navProjects', 'pointerEvents', 
-055300     'all'.
-055400   CALL 'cobdom_style' USING 'navProjects', 'width', 
-055500     'max-content'.
-055600   CALL 'cobdom_add_event_listener' USING 'navProjects',
-055700     'click', 'NAVPROJECTS'.
-055800   CALL 'cobdom_style' USING 'navProjects', 'position', 
-055900     'relative'.
-056000   CALL 'cobdom_style' USING 'navProjects', 'backgroundColor', 
-056100     '#c9c9c9'.
-056200*  CALL 'cobdom_style' USING 'navProjects', 'backdropFilter',
-056300*    'blur(.3rem)'.
-056400*  CALL 'cobdom_style' USING 'navProjects', 'backdropFilter',
-056500*    'blur(5px)'.
-056600   CALL 'cobdom_style' USING 'navProjects', 
-056700     'borderBottomRightRadius', '0.5rem'.
-056800   CALL 'cobdom_style' USING 'navProjects', 
-056900     'borderTopRightRadius', '0.5rem'.
-057000   CALL 'cobdom_inner_html' USING 'navProjects', 'Projects'.
-057100   CALL 'cobdom_style' USING 'navProjects', 'padding', '.3rem'.
-057200*  CALL 'cobdom_style' USING 'navProjects', 'top', '20.27rem'.
-057300   CALL 'cobdom_style' USING 'navProjects', 'left', '-35rem'.
-057400   CALL 'cobdom_style' USING 'navProjects', 'transition', 
-057500     'transform 0.5s ease 0.4s'.
-057600   CALL 'cobdom_append_child' USING 'navProjects', 'selectorDiv'.
-057700*Cobol?
-057800   CALL 'cobdom_append_child' USING 'blinkStyle', 'body'.
-057900   CALL 'cobdom_create_element' USING 'navCobol', 'div'.
-058000   CALL 'cobdom_style' USING 'navCobol', 'fontSize', '4rem'.
-058100   CALL 'cobdom_style' USING 'navCobol', 'pointerEvents', 'all'.
-058200   CALL 'cobdom_style' USING 'navCobol', 'width',
-058300     'max-content'.
-058400   CALL 'cobdom_add_event_listener' USING 'navCobol',
-058500     'click', 'NAVCOBOL'.
-058600   CALL 'cobdom_style' USING 'navCobol', 'position', 
-058700     'relative'.
-058800   CALL 'cobdom_style' USING 'navCobol', 'backgroundColor', 
-058900     '#000000'.
-059000*    '#c9c9c9'.
-059100*  CALL 'cobdom_style' USING 'navCobol', 'backdropFilter',
-059200*    'blur(5px)'.
-059300   CALL 'cobdom_style' USING 'navCobol', 'color', 
-059400     '#00FF00'.
-059500   CALL 'cobdom_style' USING 'navCobol', 
-059600     'borderBottomRightRadius', '0.5rem'.
-059700   CALL 'cobdom_style' USING 'navCobol', 
-059800     'borderTopRightRadius', '0.5rem'.
-059900   CALL 'cobdom_create_element' USING 'navCobolText', 'span'.
-060000   CALL 'cobdom_inner_html' USING 'navCobolText', 'COBOL'.
-060100   CALL 'cobdom_create_element' USING 'navCobolCursor', 'span'.
-060200   CALL 'cobdom_inner_html' USING 'navCobolCursor', '?'.
-060300   CALL 'cobdom_set_class' USING 'navCobolCursor', 'blink'.
-060400   CALL 'cobdom_append_child' USING 'navCobolText', 'navCobol'.
-060500   CALL 'cobdom_append_child' USING 'navCobolCursor', 'navCobol'.
-060600   CALL 'cobdom_style' USING 'navCobol', 'padding', '.3rem'.
-060700*  CALL 'cobdom_style' USING 'navCobol', 'top', '25.7rem'.
-060800   CALL 'cobdom_style' USING 'navCobol', 'left', '-35rem'.
-060900   CALL 'cobdom_style' USING 'navCobol', 'transition', 
-061000     'transform 0.5s ease 0.5s'.
-061100   CALL 'cobdom_append_child' USING 'navCobol', 'selectorDiv'.
-061200*Add main menu button
-061300   CALL 'cobdom_append_child' USING 'navArea', 'topArea'.
-061400   CALL 'cobdom_add_event_listener' USING 'navButton', 'click', 
-061500     'MENUTOGGLE'.
-061600*Setup ID area
-061700   CALL 'cobdom_create_element' USING 'idDiv', 'div'.
-061800   CALL 'cobdom_style' USING 'idDiv', 'padding', '.5rem'.
-061900   CALL 'cobdom_style' USING 'idDiv', 'marginLeft', '9rem'.
-062000   CALL 'cobdom_create_element' USING 'nameDiv', 'div'.
-062100   CALL 'cobdom_style' USING 'nameDiv', 'fontSize', '5rem'.
-062200   CALL 'cobdom_inner_html' USING 'nameDiv', 'Blake Karbon'.
-062300   CALL 'cobdom_append_child' USING 'nameDiv', 'idDiv'.
-062400   CALL 'cobdom_create_element' USING 'taglineDiv', 'div'.
-062500*  CALL 'cobdom_inner_html' USING 'taglineDiv', 
-062600*    'A guy that knows a guy.'.
-062700   CALL 'cobdom_append_child' USING 'taglineDiv', 'idDiv'.
-062800*Setup lang area
-062900   CALL 'cobdom_create_element' USING 'langArea', 'span'.
-063000   CALL 'cobdom_style' USING 'langArea', 'marginLeft', 'auto'.
-063100*Setup language selector
-063200   CALL 'cobdom_create_element' USING 'langUS', 'img'.
-063300   CALL 'cobdom_create_element' USING 'langES', 'img'.
-063400   CALL 'cobdom_src' USING 'langUS', '/res/icons/us.svg'.
-063500   CALL 'cobdom_style' USING 'langUS', 'width', '7rem'.
-063600   CALL 'cobdom_style' USING 'langUS', 'height', '7rem'.
-063700   CALL 'cobdom_style' USING 'langUS', 'margin', '1rem'.
-063800   CALL 'cobdom_style' USING 'langUS', 'borderRadius', '2rem'.
-063900   CALL 'cobdom_style' USING 'langUS', 'transition', 
-064000     'opacity 0.5s ease, transform 0.5s ease'.
-064100*  CALL 'cobdom_style' USING 'langUS', 'boxShadow', 
-064200*    '.5rem .5rem 0.5rem rgba(0, 0, 0, 0.2)'.
-064300   CALL 'cobdom_src' USING 'langES', '/res/icons/es.svg'.
-064400   CALL 'cobdom_style' USING 'langES', 'width', '7rem'.
-064500   CALL 'cobdom_style' USING 'langES', 'height', '7rem'.
-064600   CALL 'cobdom_style' USING 'langES', 'margin', '1rem'.
-064700   CALL 'cobdom_style' USING 'langES', 'borderRadius', '2rem'.
-064800   CALL 'cobdom_style' USING 'langES', 'transition', 
-064900     'opacity 0.5s ease, transform 0.5s ease'.
-065000*  CALL 'cobdom_style' USING 'langES', 'boxShadow', 
-065100*    '.5rem .5rem 0.5rem rgba(0, 0, 0, 0.2)'.
-065200   CALL 'cobdom_append_child' USING 'langUS', 'langArea'.
-065300   CALL 'cobdom_add_event_listener' USING 'langUS', 'click', 
-065400     'SETLANGUS'.
-065500   CALL 'cobdom_append_child' USING 'langES', 'langArea'.
-065600   CALL 'cobdom_add_event_listener' USING 'langES', 'click', 
-065700     'SETLANGES'.
-065800   CALL 'cobdom_append_child' USING 'selectorDiv', 'headerDiv'.
-065900   CALL 'cobdom_append_child' USING 'idDiv', 'topArea'.
-066000   CALL 'cobdom_append_child' USING 'langArea', 'topArea'.
-066100   CONTINUE.
-066200 SET-ACTIVE-FLAG.
-066300   IF WS-LANG = 'us' THEN
-066400     CALL 'cobdom_style' USING 'langES', 'opacity', '0'
-066500     CALL 'cobdom_style' USING 'langUS', 'transform', 
-066600       'translate(9rem, 0rem)'
-066700     CALL 'UPDATETEXT'
-066800   ELSE
-066900     CALL 'cobdom_style' USING 'langUS', 'opacity', '0'
-067000     CALL 'cobdom_style' USING 'langUS', 'transform', 
-067100       'translate(9rem, 0rem)'
-067200     CALL 'UPDATETEXT'
-067300   END-IF.
-067400   CONTINUE.
-067500 LOAD-TEXTS.
-067600   CALL 'cobdom_fetch' USING 'LOADENAM',
-067700     '/res/text/en/aboutme.txt', 'GET', WS-NULL-BYTE.
-067800   CALL 'cobdom_fetch' USING 'LOADESAM',
-067900     '/res/text/es/aboutme.txt', 'GET', WS-NULL-BYTE.
-068000   CALL 'cobdom_fetch' USING 'LOADENCOBA',
-068100     '/res/text/en/cobol/cobolA.txt', 'GET', WS-NULL-BYTE.
-068200   CALL 'cobdom_fetch' USING 'LOADENCOBB',
-068300     '/res/text/en/cobol/cobolB.txt', 'GET', WS-NULL-BYTE.
-068400   CALL 'cobdom_fetch' USING 'LOADESCOBA',
-068500     '/res/text/es/cobol/cobolA.txt', 'GET', WS-NULL-BYTE.
-068600   CALL 'cobdom_fetch' USING 'LOADESCOBB',
-068700     '/res/text/es/cobol/cobolB.txt', 'GET', WS-NULL-BYTE.
-068800   CONTINUE.
-068900 LANG-CHECK.
-069000   CALL 'cobdom_get_cookie' USING BY REFERENCE WS-LANG,
-069100     'lang'.
-069200   IF WS-LANG = WS-NULL-BYTE THEN
-069300     CALL 'cobdom_set_cookie' USING 'us', 'lang'
-069400     MOVE 'us' TO WS-LANG
-069500   END-IF.
-069600   PERFORM SET-ACTIVE-FLAG.
-069700   CONTINUE.
-069800 COOKIE-ASK.
-069900   CALL 'cobdom_create_element' USING 'cookieDiv', 'div'.
-070000   CALL 'cobdom_style' USING 'cookieDiv', 'position', 'fixed'.
-070100   CALL 'cobdom_style' USING 'cookieDiv', 'bottom', '0'.
-070200   CALL 'cobdom_style' USING 'cookieDiv', 'left', '0'.
-070300   CALL 'cobdom_style' USING 'cookieDiv', 'width', '100%'.
-070400   CALL 'cobdom_style' USING 'cookieDiv', 'backgroundColor', 
-070500     'rgba(37,186,181,.9)'.
-070600   CALL 'cobdom_style' USING 'cookieDiv', 'textAlign', 
-070700     'center'.
-070800   CALL 'cobdom_style' USING 'cookieDiv', 'fontSize', 
-070900     '4rem'.
-071000   CALL 'cobdom_inner_html' USING 'cookieDiv','Would you like to a
-071100-'llow cookies to store your preferences such as language?&nbsp;'.
-071200   CALL 'cobdom_create_element' USING 'cookieYes', 'span'.
-071300   CALL 'cobdom_set_class' USING 'cookieYes', 'cookieButton'.
-071400   CALL 'cobdom_inner_html' USING 'cookieYes', 'Yes'.
-071500   CALL 'cobdom_style' USING 'cookieYes', 'margin', '.3rem'.
-071600   CALL 'cobdom_style' USING 'cookieYes', 'padding', '.3rem'.
-071700   CALL 'cobdom_style' USING 'cookieYes', 'borderRadius', '1rem'.
-071800   CALL 'cobdom_style' USING 'cookieYes', 'backgroundColor', 
-071900     '#86e059'.
-072000   CALL 'cobdom_create_element' USING 'cookieNo', 'span'.
-072100   CALL 'cobdom_set_class' USING 'cookieNo', 'cookieButton'.
-072200   CALL 'cobdom_inner_html' USING 'cookieNo', 'No'.
-072300   CALL 'cobdom_style' USING 'cookieNo', 'margin', '.3rem'.
-072400   CALL 'cobdom_style' USING 'cookieNo', 'padding', '.3rem'.
-072500   CALL 'cobdom_style' USING 'cookieNo', 'borderRadius', '1rem'.
-072600   CALL 'cobdom_style' USING 'cookieNo', 'backgroundColor', 
-072700     '#e05e59'.
-072800   CALL 'cobdom_add_event_listener' USING 'cookieYes', 'click',
-072900     'COOKIEACCEPT'.
-073000   CALL 'cobdom_add_event_listener' USING 'cookieNo', 'click',
-073100     'COOKIEDENY'.
-073200   CALL 'cobdom_append_child' USING 'cookieYes', 'cookieDiv'.
-073300   CALL 'cobdom_append_child' USING 'cookieNo', 'cookieDiv'.
-073400   CALL 'cobdom_append_child' USING 'cookieDiv', 'body'.
-073500   CONTINUE.
-073600 ADD-PROJECTS.
-073700*Computer Design
-073800   CALL 'cobdom_create_element' USING 'dtlImg', 'img'.
-073900   CALL 'cobdom_src' USING 'dtlImg',
-074000     'res/img/dlatch-characteristics.svg'.
-074100*   CALL 'cobdom_style' USING 'dtImg',''.
-074200   CALL 'cobdom_append_child' USING 'dtlImg', 'projectContent'.
-074300   CONTINUE.
-074400 UPDATETEXT SECTION.
-074500 ENTRY 'UPDATETEXT'.
-074600   IF WS-LANG = 'us' THEN
-074700     CALL 'cobdom_inner_html' USING 'aboutHeader', 'About Me'
-074800     CALL 'cobdom_inner_html' USING 'contactHeader',
-074900       'Contact Information / Links'
-075000*    CALL 'cobdom_inner_html' USING 'skillsHeader', 'Skills'
-075100     CALL 'cobdom_inner_html' USING 'projectHeader', 'Projects'
-075200     CALL 'cobdom_inner_html' USING 'navAbout', 'About Me'
-075300     CALL 'cobdom_inner_html' USING 'navContact', 'Contact/Links'
-075400*    CALL 'cobdom_inner_html' USING 'navSkills', 'Skills'
-075500     CALL 'cobdom_inner_html' USING 'navProjects', 'Projects'
-075600     CALL 'cobdom_inner_html' USING 'aboutContent',
-075700       TAB OF EN OF WS-TEXTS
-075800     CALL 'cobdom_inner_html' USING 'cobolContent',
-075900       TAB-COB OF EN OF WS-TEXTS
-076000   ELSE
-076100     CALL 'cobdom_inner_html' USING 'aboutHeader', 'Sobre Mi'
-076200     CALL 'cobdom_inner_html' USING 'contactHeader',
-076300       'Informacion de Contacto / Enlaces'
-076400*    CALL 'cobdom_inner_html' USING 'skillsHeader', 'Habilidades'
-076500     CALL 'cobdom_inner_html' USING 'projectHeader', 'Proyectos'
-076600     CALL 'cobdom_inner_html' USING 'navAbout', 'Sobre Mi'
-076700     CALL 'cobdom_inner_html' USING 'navContact',
-076800       'Contacto/Enlaces'
-076900*    CALL 'cobdom_inner_html' USING 'navSkills', 'Habilidades'
-077000     CALL 'cobdom_inner_html' USING 'navProjects', 'Proyectos'
-077100     CALL 'cobdom_inner_html' USING 'aboutContent',
-077200       TAB OF ES OF WS-TEXTS
-077300     CALL 'cobdom_inner_html' USING 'cobolContent',
-077400       TAB-COB OF ES OF WS-TEXTS
-077500   END-IF.
-077600   GOBACK.
-077700 LOADENAM SECTION.
-077800 ENTRY 'LOADENAM' USING BY REFERENCE LS-BLOB-SIZE,LS-BLOB.
-077900   MOVE LS-BLOB(1:LS-BLOB-SIZE) TO ABOUT-ME OF EN OF WS-TEXTS.
-078000   CALL 'UPDATETEXT'.
-078100   GOBACK.
-078200 LOADESAM SECTION.
-078300 ENTRY 'LOADESAM' USING BY REFERENCE LS-BLOB-SIZE,LS-BLOB.
-078400   MOVE LS-BLOB(1:LS-BLOB-SIZE) TO ABOUT-ME OF ES OF WS-TEXTS.
-078500   CALL 'UPDATETEXT'.
-078600   GOBACK.
-078700 LOADENCOBA SECTION.
-078800 ENTRY 'LOADENCOBA' USING BY REFERENCE LS-BLOB-SIZE,LS-BLOB.
-078900   MOVE LS-BLOB(1:LS-BLOB-SIZE) TO COBOL-A OF EN OF WS-TEXTS.
-079000   CALL 'UPDATETEXT'.
-079100   GOBACK.
-079200 LOADENCOBB SECTION.
-079300 ENTRY 'LOADENCOBB' USING BY REFERENCE LS-BLOB-SIZE,LS-BLOB.
-079400   MOVE LS-BLOB(1:LS-BLOB-SIZE) TO COBOL-B OF EN OF WS-TEXTS.
-079500   CALL 'UPDATETEXT'.
-079600   GOBACK.
-079700 LOADESCOBA SECTION.
-079800 ENTRY 'LOADESCOBA' USING BY REFERENCE LS-BLOB-SIZE,LS-BLOB.
-079900   MOVE LS-BLOB(1:LS-BLOB-SIZE) TO COBOL-A OF ES OF WS-TEXTS.
-080000   CALL 'UPDATETEXT'.
-080100   GOBACK.
-080200 LOADESCOBB SECTION.
-080300 ENTRY 'LOADESCOBB' USING BY REFERENCE LS-BLOB-SIZE,LS-BLOB.
-080400   MOVE LS-BLOB(1:LS-BLOB-SIZE) TO COBOL-B OF ES OF WS-TEXTS.
-080500*  DISPLAY ABOUT-ME OF ES OF WS-TEXTS.
-080600   CALL 'UPDATETEXT'.
-080700   GOBACK.
-080800 NAVABOUT SECTION.
-080900 ENTRY 'NAVABOUT'.
-081000   CALL 'cobdom_scroll_into_view' USING 'aboutHeader'.
-081100   GOBACK.
-081200 NAVCONTACT SECTION.
-081300 ENTRY 'NAVCONTACT'.
-081400   CALL 'cobdom_scroll_into_view' USING 'contactHeader'.
-081500   GOBACK.
-081600 NAVPROJECTS SECTION.
-081700 ENTRY 'NAVPROJECTS'.
-081800   CALL 'cobdom_scroll_into_view' USING 'projectHeader'.
-081900   GOBACK.
-082000 NAVCOBOL SECTION.
-082100 ENTRY 'NAVCOBOL'.
-082200   CALL 'cobdom_scroll_into_view' USING 'cobolHeader'.
-082300   GOBACK.
-082400 OPENCOBOLSOURCE SECTION.
-082500 ENTRY 'OPENCOBOLSOURCE'.
-082600   CALL 'cobdom_open_tab' USING 
-082700     'https://github.com/BalakeKarbon/BalakeKarbon.github.io'.
-082800   GOBACK.
-082900 OPENGH SECTION.
-083000 ENTRY 'OPENGH'.
-083100   CALL 'cobdom_open_tab' USING 
-083200     'https://github.com/BalakeKarbon/'.
-083300   GOBACK.
-083400 OPENLI SECTION.
-083500 ENTRY 'OPENLI'.
-083600   CALL 'cobdom_open_tab' USING 
-083700     'https://www.linkedin.com/in/blake-karbon/'.
-083800   GOBACK.
-083900 OPENME SECTION.
-084000 ENTRY 'OPENME'.
-084100   CALL 'cobdom_open_tab' USING 
-084200     'https://medium.com/@karboncodes'.
-084300   GOBACK.
-084400 OPENYT SECTION.
-084500 ENTRY 'OPENYT'.
-084600   CALL 'cobdom_open_tab' USING 
-084700     'https://www.youtube.com/@karboncodes'.
-084800   GOBACK.
-084900 OPENTT SECTION.
-085000 ENTRY 'OPENTT'.
-085100   CALL 'cobdom_open_tab' USING 
-085200     'https://www.tiktok.com/@karboncodes'.
-085300   GOBACK.
-085400 OPENIG SECTION.
-085500 ENTRY 'OPENIG'.
-085600   CALL 'cobdom_open_tab' USING 
-085700     'https://www.instagram.com/karboncodes'.
-085800   GOBACK.
-085900 MENUTOGGLE SECTION.
-086000 ENTRY 'MENUTOGGLE'.
-086100   IF WS-MENU-TOGGLE = 0 THEN
-086200     MOVE 1 TO WS-MENU-TOGGLE
-086300     CALL 'cobdom_style' USING 'navButton', 'transform', 
-086400       'scale(0.85)'
-086500     CALL 'cobdom_src' USING 'navButton', 
-086600       '/res/icons/tabler-icons/icons/outline/menu-4.svg'
-086700     CALL 'cobdom_style' USING 'navAbout', 'transform', 
-086800       'translate(35rem, 0rem)' 
-086900     CALL 'cobdom_style' USING 'navContact', 'transform', 
-087000       'translate(35rem, 0rem)' 
-087100     CALL 'cobdom_style' USING 'navSkills', 'transform', 
-087200       'translate(35rem, 0rem)'
-087300    CALL 'cobdom_style' USING 'navProjects', 'transform', 
-087400       'translate(35rem, 0rem)'
-087500    CALL 'cobdom_style' USING 'navCobol', 'transform', 
-087600       'translate(35rem, 0rem)'
-087700   ELSE
-087800     MOVE 0 TO WS-MENU-TOGGLE
-087900     CALL 'cobdom_style' USING 'navButton', 'transform', 
-088000       'scale(1.0)'
-088100     CALL 'cobdom_src' USING 'navButton', 
-088200       '/res/icons/tabler-icons/icons/outline/menu-2.svg'
-088300     CALL 'cobdom_style' USING 'navAbout', 'transform', 
-088400       'translate(0rem, 0rem)' 
-088500     CALL 'cobdom_style' USING 'navContact', 'transform', 
-088600       'translate(0rem, 0rem)' 
-088700     CALL 'cobdom_style' USING 'navSkills', 'transform', 
-088800       'translate(0rem, 0rem)'
-088900    CALL 'cobdom_style' USING 'navProjects', 'transform', 
-089000       'translate(0rem, 0rem)'
-089100    CALL 'cobdom_style' USING 'navCobol', 'transform', 
-089200       'translate(0rem, 0rem)'
-089300   END-IF.
-089400   GOBACK.
-089500*TO-DO: Add a timer in case some fonts do never load
-089600 FONTLOADED SECTION.
-089700 ENTRY 'FONTLOADED'.
-089800   ADD 1 TO WS-FONTS-LOADED.
-089900   IF WS-FONTS-LOADED = 2 THEN
-090000     CALL 'cobdom_style' USING 'body', 'fontFamily', 'mainFont'
-090100     CALL 'cobdom_style' USING 'navCobol', 'fontFamily', 'ibmpc'
-090200     CALL 'cobdom_style' USING 'cobolSection', 'fontFamily',
-090300       'ibmpc'
-090400   END-IF.
-090500   GOBACK.
-090600 WINDOWCHANGE SECTION.
-090700 ENTRY 'WINDOWCHANGE'.
-090800   CALL 'cobdom_clear_timeout' USING 'renderTimeout'.
-090900   CALL 'cobdom_set_timeout' USING 'renderTimeout', 'SHAPEPAGE'
-091000     '300'.
-091100*Optimize this buffer time to not have a noticeable delay but also
-091200*not call to often.
-091300   GOBACK.
-091400 SHAPEPAGE SECTION.
-091500 ENTRY 'SHAPEPAGE'.
-091600*  MOVE FUNCTION CURRENT-DATE(13:4) TO CENTISECS OF WS-TMP
-091700*  DISPLAY 'Rendering! ' CENTISECS.
-091800   CALL 'cobdom_eval' USING BY REFERENCE WS-BLOB-SIZE, WS-BLOB, 
-091900     'window.innerWidth'.
-092000   MOVE WS-BLOB(1:WS-BLOB-SIZE) TO WIDTH OF WS-WINDOW.
-092100   CALL 'cobdom_eval' USING BY REFERENCE WS-BLOB-SIZE, WS-BLOB, 
-092200     'window.innerHeight'.
-092300   MOVE WS-BLOB(1:WS-BLOB-SIZE) TO HEIGHT OF WS-WINDOW.
-092400   GOBACK.
-092500 COOKIEACCEPT SECTION.
-092600 ENTRY 'COOKIEACCEPT'.
-092700   CALL 'cobdom_style' USING 'cookieDiv', 'display', 'none'.
-092800   CALL 'cobdom_set_cookie' USING 'y', 'allowCookies' .
-092900   MOVE 'y' TO WS-COOKIE-ALLOWED.
-093000   IF WS-LANG = 'us' THEN
-093100     CALL 'cobdom_set_cookie' USING 'us', 'lang'
-093200   ELSE
-093300     CALL 'cobdom_set_cookie' USING 'en', 'lang'
-093400   END-IF.
-093500   GOBACK.
-093600 COOKIEDENY SECTION.
-093700 ENTRY 'COOKIEDENY'.
-093800   CALL 'cobdom_style' USING 'cookieDiv', 'display', 'none'.
-093900   MOVE 'n' TO WS-COOKIE-ALLOWED.
-094000   GOBACK.
-094100 SETPERCENTCOBOL SECTION.
-094200 ENTRY 'SETPERCENTCOBOL' USING BY REFERENCE LS-BLOB-SIZE,LS-BLOB.
-094300   MOVE LS-BLOB(1:LS-BLOB-SIZE) TO PERCENT OF EN OF WS-TEXTS.
-094400   MOVE LS-BLOB(1:LS-BLOB-SIZE) TO PERCENT OF ES OF WS-TEXTS.
-094500*  CALL 'cobdom_inner_html' USING 'percentCobol',
-094600*    WS-PERCENT-COBOL.
-094700*  DISPLAY 'Currently this website is written in ' 
-094800*    WS-PERCENT-COBOL '% COBOL.'.
-094900   GOBACK.
-095000 SETLANG SECTION.
-095100 ENTRY 'SETLANG' USING LS-LANG-CHOICE.
-095200   if WS-LANG-SELECT-TOGGLE = 0 THEN
-095300     MOVE 1 TO WS-LANG-SELECT-TOGGLE
-095400     IF WS-LANG = 'us' THEN
-095500       CALL 'cobdom_style' USING 'langES', 'opacity', '1'
-095600       CALL 'cobdom_style' USING 'langUS', 'transform', 
-095700         'translate(0rem, 0rem)'
-095800*      CALL 'cobdom_style' USING 'langES', 'display', 'inline'
-095900     ELSE
-096000       CALL 'cobdom_style' USING 'langUS', 'opacity', '1'
-096100       CALL 'cobdom_style' USING 'langUS', 'transform', 
-096200         'translate(0rem, 0rem)'
-096300*      CALL 'cobdom_style' USING 'langUS', 'display', 'inline'
-096400     END-IF
-096500   ELSE
-096600     MOVE 0 TO WS-LANG-SELECT-TOGGLE
-096700     IF WS-COOKIE-ALLOWED = 'y' THEN
-096800       IF LS-LANG-CHOICE = 'us' THEN
-096900         CALL 'cobdom_set_cookie' USING 'us', 'lang'
-097000         MOVE 'us' TO WS-LANG
-097100       ELSE
-097200         CALL 'cobdom_set_cookie' USING 'es', 'lang'
-097300         MOVE 'es' TO WS-LANG
-097400       END-IF
-097500       PERFORM SET-ACTIVE-FLAG
-097600     ELSE
-097700       MOVE LS-LANG-CHOICE TO WS-LANG
-097800       PERFORM SET-ACTIVE-FLAG 
-097900     END-IF
-098000   END-IF.
-098100   GOBACK.
-098200 SETLANGUS SECTION.
-098300 ENTRY 'SETLANGUS'.
-098400   CALL 'SETLANG' USING 'us'.
-098500   GOBACK.
-098600 SETLANGES SECTION.
-098700 ENTRY 'SETLANGES'.
-098800   CALL 'SETLANG' USING 'es'.
-098900   GOBACK.
-099000*TERMINPUT SECTION.
-099100*ENTRY 'TERMINPUT' USING LS-TERM-IN.
-099200*  DISPLAY LS-TERM-IN.
-099300*  GOBACK.
+003215 01 WS-FONT-WATCHDOG-FIRED PIC 9 VALUE 0.
+003210 01 WS-TERM-LINE PIC X(80) VALUE SPACES.
+003220 01 WS-TERM-LINE-LEN PIC 9(3) VALUE 0.
+003230 01 WS-TERM-CHAR PIC X.
+003240 01 WS-TERM-OUT PIC X(300) VALUE SPACES.
+003250 01 WS-TERM-EVAL PIC X(1000) VALUE SPACES.
+003270 01 WS-TERM-EVAL-PTR PIC 9(4).
+003275 01 WS-TERM-OUT-ESC PIC X(600) VALUE SPACES.
+003280 01 WS-ESC-IDX PIC 9(4).
+003283 01 WS-ESC-LEN PIC 9(4).
+003286 01 WS-ESC-OUT-LEN PIC 9(4).
+003290 01 WS-PROJECTS.
+003310   05 WS-PROJECT-COUNT PIC 99 VALUE 0.
+003330   05 WS-PROJECT-TBL OCCURS 20 TIMES.
+003350     10 PROJ-TITLE PIC X(60).
+003370     10 PROJ-BLURB PIC X(300).
+003390     10 PROJ-IMAGE PIC X(120).
+003410     10 PROJ-LINK PIC X(200).
+003430 01 WS-PROJECT-IDX PIC 99.
+003450 01 WS-PARSE-PTR PIC 9(6).
+003470 01 WS-PARSE-LINE PIC X(700).
+003490 01 WS-IDX-STR PIC 99.
+003510 01 WS-ID-CARD PIC X(20).
+003530 01 WS-ID-IMG PIC X(20).
+003550 01 WS-ID-TITLE PIC X(20).
+003570 01 WS-ID-BLURB PIC X(20).
+003590 01 WS-ID-PROJSEL PIC X(20).
+003610 01 WS-GHSTATS-SRC PIC X(300).
+003630 01 WS-CACHE-BUST PIC X(14).
+003650 01 WS-NOW PIC X(21).
+003670 01 WS-PERCENT-DISPLAY PIC X(40).
+003690 01 WS-LANGUAGES.
+003710   05 WS-LANG-COUNT PIC 9 VALUE 2.
+003730   05 WS-LANG-IDX PIC 9.
+003750   05 WS-LANG-LOOP-IDX PIC 9.
+003770   05 WS-LANG-IDX-STR PIC 9.
+003790   05 WS-ID-LANG-ICON PIC X(20).
+003810   05 WS-LANG-TBL OCCURS 4 TIMES.
+003830     10 LANG-CODE PIC XX.
+003850     10 LANG-ICON PIC X(40).
+003870     10 LANG-HDR-ABOUT PIC X(40).
+003890     10 LANG-HDR-CONTACT PIC X(60).
+003910     10 LANG-HDR-PROJECTS PIC X(40).
+003930     10 LANG-HDR-SKILLS PIC X(40).
+003950     10 LANG-NAV-ABOUT PIC X(40).
+003970     10 LANG-NAV-CONTACT PIC X(40).
+003990     10 LANG-NAV-SKILLS PIC X(40).
+004010     10 LANG-NAV-PROJECTS PIC X(40).
+004030     10 LANG-TEXTS.
+004050       15 TAB PIC X(12) VALUE '&nbsp;&nbsp;'.
+004070       15 ABOUT-ME PIC X(1000).
+004090       15 NB1 PIC X(1) VALUE X'00'.
+004110       15 TAB-COB PIC X(12) VALUE '&nbsp;&nbsp;'.
+004130       15 COBOL-A PIC X(1000).
+004150       15 PERCENT PIC X(5).
+004170       15 COBOL-B PIC X(1000).
+004190       15 NB2 PIC X(1) VALUE X'00'.
+004210 01 WS-NAV-LOG.
+004230   05 WS-NAV-LOG-IDX PIC 9.
+004250   05 WS-NAV-LOG-TBL OCCURS 4 TIMES.
+004270     10 NAV-LOG-NAME PIC X(20).
+004290     10 NAV-LOG-COUNT PIC 9(6) VALUE 0.
+004310 01 WS-NAV-LOG-COOKIE PIC X(40).
+004330 01 WS-SKILLS.
+004350   05 WS-SKILL-COUNT PIC 99 VALUE 0.
+004370   05 WS-SKILL-TBL OCCURS 20 TIMES.
+004390     10 SKILL-NAME PIC X(60).
+004410     10 SKILL-LEVEL PIC 999.
+004430 01 WS-SKILL-IDX PIC 99.
+004450 01 WS-ID-SKILL-CARD PIC X(20).
+004470 01 WS-ID-SKILL-NAME PIC X(20).
+004490 01 WS-ID-SKILL-BAR-OUT PIC X(20).
+004510 01 WS-ID-SKILL-BAR-IN PIC X(20).
+004530 01 WS-SKILL-BAR-STYLE PIC X(6).
+004550 01 WS-SKILL-LEVEL-STR PIC ZZ9.
+004570 01 WS-CONTACTS.
+004590   05 WS-CONTACT-COUNT PIC 9 VALUE 6.
+004610   05 WS-CONTACT-TBL OCCURS 6 TIMES.
+004630     10 CONTACT-ICON PIC X(60).
+004650     10 CONTACT-LABEL PIC X(20).
+004670     10 CONTACT-URL PIC X(120).
+004690 01 WS-CONTACT-IDX PIC 9.
+004710 01 WS-ID-CONTACT-BOX PIC X(20).
+004730 01 WS-ID-CONTACT-IMG PIC X(20).
+004750 01 WS-ID-CONTACT-TXT PIC X(20).
+004770 01 WS-ID-CONTACTSEL PIC X(20).
+004790 01 WS-LAST-VISIT-COOKIE PIC X(40).
+004810 01 WS-LAST-VISIT-TS PIC X(14).
+004830 01 WS-VISIT-COUNT PIC 9(6).
+004850 01 WS-VISIT-COUNT-STR PIC ZZZZZ9.
+004870 01 WS-WELCOME-MSG PIC X(80).
+004890*This has to be pic 10 as that is what is returned from
+004910*the library.
+004930 LINKAGE SECTION.
+004950 01 LS-BLOB PIC X(100000).
+004970 01 LS-BLOB-SIZE PIC 9(10).
+004990 01 LS-LANG-IDX-ARG PIC 9.
+005010 01 LS-PROJ-IDX-ARG PIC 99.
+005030 01 LS-CONTACT-IDX-ARG PIC 9.
+005050 01 LS-TERM-IN PIC X(10).
+005070 PROCEDURE DIVISION.
+005090 MAIN SECTION.
+005110 ENTRY 'MAIN'.
+005130   CALL 'cobdom_style' USING 'body', 'margin', '0'.
+005150*  CALL 'cobdom_style' USING 'body', 'color', '#ffffff'.
+005170   CALL 'cobdom_style' USING 'body', 'fontSize', '1.5rem'.
+005190   CALL 'cobdom_style' USING 'body', 'display', 'flex'.
+005210   CALL 'cobdom_style' USING 'body', 'alignItems', 'center'.
+005230   CALL 'cobdom_style' USING 'body', 'justifyContent', 'center'.
+005250   CALL 'cobdom_add_event_listener' USING 'window', 'resize', 
+005270     'WINDOWCHANGE'.
+005290   CALL 'cobdom_add_event_listener' USING 'window', 
+005310     'orientationchange', 'WINDOWCHANGE'.
+005330   CALL 'cobdom_get_cookie' USING BY REFERENCE WS-COOKIE-ALLOWED,
+005350     'allowCookies'.
+005370   CALL 'cobdom_create_element' USING 'percentCobol', 'span'.
+005390   CALL 'cobdom_fetch' USING 'SETPERCENTCOBOL',
+005410     '/res/percent.txt', 'GET', WS-NULL-BYTE.
+005430*Setup content div
+005450   CALL 'cobdom_create_element' USING 'contentDiv', 'div'.
+005470   CALL 'cobdom_style' USING 'contentDiv', 'marginTop', '10rem'.
+005490   CALL 'cobdom_style' USING 'contentDiv', 'marginBottom', 
+005510     '10rem'.
+005530*  CALL 'cobdom_inner_html' USING 'contentDiv', 
+005550*  CALL 'cobdom_style' USING 'contentDiv', 'maxWidth', '80rem'.
+005570*  CALL 'cobdom_style' USING 'contentDiv', 'backgroundColor',
+005590*    'brown'.
+005610*  CALL 'cobdom_style' USING 'contentDiv', 'width', '100%'.
+005630   CALL 'cobdom_style' USING 'contentDiv', 'width',
+005650     WS-CONTENT-WIDTH.
+005670*  CALL 'cobdom_style' USING 'contentDiv', 'height', '100vh'.
+005690   CALL 'cobdom_style' USING 'contentDiv', 'display', 'flex'.
+005710   CALL 'cobdom_style' USING 'contentDiv', 'flexDirection',
+005730     'column'.
+005750   CALL 'cobdom_style' USING 'contentDiv', 'alignItems',
+005770     'flex-start'.
+005790   CALL 'cobdom_append_child' USING 'contentDiv', 'body'.
+005810*Set up blink style
+005830   CALL 'cobdom_create_element' USING 'blinkStyle', 'style'.
+005850   CALL 'cobdom_inner_html' USING 'blinkStyle', 
+005870 '.blink { animation: blink 1s step-start infinite; } @keyframes b
+005890-'link { 50% { opacity: 0; } }'.
+005910   PERFORM INIT-LANGUAGES.
+005930   PERFORM INIT-NAV-LOG.
+005950   PERFORM INIT-CONTACTS.
+005970   PERFORM BUILD-MENUBAR.
+005990   PERFORM BUILD-CONTENT.
+006010*Load and set fonts
+006030   CALL 'cobdom_font_face' USING 'mainFont',
+006050     'url("/res/fonts/1971-ibm-3278/3270-Regular.ttf")',
+006070*    'url("/res/fonts/Proggy/ProggyVector-Regular.otf")',
+006090     'FONTLOADED'.
+006110   CALL 'cobdom_font_face' USING 'ibmpc',
+006130*    'url("/res/fonts/1977-commodore-pet/PetMe.ttf")',
+006150     'url("/res/fonts/1985-ibm-pc-vga/PxPlus_IBM_VGA8.ttf")',
+006170     'FONTLOADED'.
+006190   CALL 'cobdom_set_timeout' USING 'fontTimeout', 'FONTTIMEOUT',
+006210     '4000'.
+006230*Load texts
+006250   PERFORM LOAD-TEXTS.
+006270*Terminal
+006290   CALL 'cobdom_create_element' USING 'terminalDiv', 'div'.
+006310   CALL 'cobdom_style' USING 'terminalDiv', 'width', '100%'.
+006330   CALL 'cobdom_style' USING 'terminalDiv', 'height', '16rem'.
+006350   CALL 'cobdom_style' USING 'terminalDiv', 'marginTop', '1rem'.
+006370   CALL 'cobdom_append_child' USING 'terminalDiv', 'cobolContent'.
+006390   CALL 'cobdom_eval' USING BY REFERENCE WS-BLOB-SIZE, WS-BLOB,
+006410     '(function() { window["term"] = new Terminal(); window["term"
+006430-'].open(window["terminalDiv"]); window["term"].write("BLAKE-KARBO
+006450-'N-WEB-PORTFOLIO ready. type help\r\n$ "); window["term"].onData(
+006470-'data => { Module.ccall("TERMINPUT", null, ["string"], [data]);
+006490-' }); return ""; })()'.
+006510*Check for cookies
+006530   IF WS-COOKIE-ALLOWED = 'y' OR WS-COOKIE-ALLOWED = 'p' THEN
+006550     PERFORM LANG-CHECK
+006570     PERFORM GET-LAST-LOGIN
+006590   ELSE
+006610     PERFORM COOKIE-ASK
+006630     MOVE 'us' TO WS-LANG
+006650     PERFORM SET-ACTIVE-FLAG
+006670   END-IF.
+006690*Render
+006710   CALL 'SHAPEPAGE'.
+006730   GOBACK.
+006750 RELOAD-TEXT.
+006770   CONTINUE.
+006790 BUILD-CONTENT.
+006810*  CALL 'cobdom_create_element' USING 'profilePic', 'img'.
+006830*  CALL 'cobdom_src' USING 'profilePic', '/res/img/me.png'.
+006850*  CALL 'cobdom_style' USING 'profilePic', 'width', '20rem'.
+006870*  CALL 'cobdom_style' USING 'profilePic', 'height', '20rem'.
+006890*  CALL 'cobdom_style' USING 'profilePic', 'borderRadius', '50%'.
+006910*  CALL 'cobdom_style' USING 'profilePic', 'objectFit', 'cover'.
+006930*  CALL 'cobdom_style' USING 'profilePic', 'objectPosition',
+006950*    '50% 0%'.
+006970*  CALL 'cobdom_style' USING 'profilePic', 'height', '20rem'.
+006990* 
+007010*  CALL 'cobdom_append_child' USING 'profilePic', 'introContent'.
+007030*About section
+007050   CALL 'cobdom_create_element' USING 'aboutSection', 'div'.
+007070   CALL 'cobdom_style' USING 'aboutSection', 'width', '100%'.
+007090*  CALL 'cobdom_style' USING 'aboutSection', 'margin', '2rem'.
+007110   CALL 'cobdom_create_element' USING 'aboutHeader', 'div'.
+007130   CALL 'cobdom_set_class' USING 'aboutHeader',
+007150     'contentHeadersClass'.
+007170   CALL 'cobdom_inner_html' USING 'aboutHeader', 'About Me:'.
+007190   CALL 'cobdom_create_element' USING 'aboutContent', 'div'.
+007210   CALL 'cobdom_append_child' USING 'aboutSection',
+007230     'contentDiv'.
+007250   CALL 'cobdom_append_child' USING 'aboutHeader',
+007270     'aboutSection'.
+007290   CALL 'cobdom_append_child' USING 'aboutContent',
+007310     'aboutSection'.
+007330   CALL 'cobdom_create_element' USING 'ghStatsDiv', 'div'.
+007350   CALL 'cobdom_style' USING 'ghStatsDiv', 'width', '100%'.
+007370   CALL 'cobdom_style' USING 'ghStatsDiv', 'textAlign', 'center'.
+007390   CALL 'cobdom_append_child' USING 'ghStatsDiv', 'aboutSection'.
+007410   CALL 'cobdom_create_element' USING 'ghStatsImg', 'img'.
+007430   CALL 'cobdom_style' USING 'ghStatsImg', 'height', '10rem'.
+007450   CALL 'cobdom_append_child' USING 'ghStatsImg', 'ghStatsDiv'.
+007470   PERFORM REFRESH-GHSTATS.
+007490   CALL 'cobdom_set_timeout' USING 'ghStatsTimeout',
+007510     'REFRESHGHSTATS', '600000'.
+007530   CALL 'cobdom_style' USING 'percentCobol', 'display', 'block'.
+007550   CALL 'cobdom_style' USING 'percentCobol', 'marginTop', '.5rem'.
+007570   CALL 'cobdom_style' USING 'percentCobol', 'fontWeight', 'bold'.
+007590   CALL 'cobdom_append_child' USING 'percentCobol', 'ghStatsDiv'.
+007610*Contact section / Links / Socials
+007630*Email,
+007650*GitHub, LinkedIN
+007670*Youtube, TikTok, Instagram,
+007690   CALL 'cobdom_create_element' USING 'contactSection', 'div'.
+007710   CALL 'cobdom_style' USING 'contactSection', 'width', '100%'.
+007730   CALL 'cobdom_create_element' USING 'contactHeader', 'div'.
+007750   CALL 'cobdom_set_class' USING 'contactHeader',
+007770     'contentHeadersClass'.
+007790   CALL 'cobdom_inner_html' USING 'contactHeader',
+007810     'Contact Information:'.
+007830   CALL 'cobdom_create_element' USING 'contactContent', 'div'.
+007850   CALL 'cobdom_style' USING 'contactContent', 'width', '100%'.
+007870   CALL 'cobdom_style' USING 'contactContent', 'textAlign',
+007890     'center'.
+007910   CALL 'cobdom_append_child' USING 'contactSection',
+007930     'contentDiv'.
+007950   CALL 'cobdom_append_child' USING 'contactHeader',
+007970     'contactSection'.
+007990   CALL 'cobdom_append_child' USING 'contactContent',
+008010     'contactSection'.
+008030   CALL 'cobdom_create_element' USING 'emailDiv', 'div'.
+008050   CALL 'cobdom_inner_html' USING 'emailDiv',
+008070     'karboncodes@gmail.com'.
+008090   CALL 'cobdom_create_element' USING 'linksDiv', 'div'.
+008110   CALL 'cobdom_style' USING 'linksDiv', 'display', 'flex'.
+008130   CALL 'cobdom_style' USING 'linksDiv', 'width', '100%'.
+008150   CALL 'cobdom_style' USING 'linksDiv', 'justifyContent',
+008170     'center'.
+008190*Contact links are data-driven, see INIT-CONTACTS/ADD-CONTACTS/
+008210*BUILD-CONTACT-ITEM.
+008230   PERFORM ADD-CONTACTS.
+008250   CALL 'cobdom_append_child' USING 'emailDiv', 'contactContent'.
+008270   CALL 'cobdom_append_child' USING 'linksDiv', 'contactContent'.
+008290*Skills section
+008310   CALL 'cobdom_create_element' USING 'skillsSection', 'div'.
+008330   CALL 'cobdom_style' USING 'skillsSection', 'width', '100%'.
+008350   CALL 'cobdom_create_element' USING 'skillsHeader', 'div'.
+008370   CALL 'cobdom_set_class' USING 'skillsHeader',
+008390     'contentHeadersClass'.
+008410   CALL 'cobdom_inner_html' USING 'skillsHeader', 'Skills:'.
+008430   CALL 'cobdom_create_element' USING 'skillsContent', 'div'.
+008450   CALL 'cobdom_style' USING 'skillsContent', 'textAlign',
+008470     'center'.
+008490
+008510   CALL 'cobdom_append_child' USING 'skillsSection',
+008530     'contentDiv'.
+008550   CALL 'cobdom_append_child' USING 'skillsHeader',
+008570     'skillsSection'.
+008590   CALL 'cobdom_append_child' USING 'skillsContent',
+008610     'skillsSection'.
+008630*Skill cards are added once /res/data/skills.txt is fetched,
+008650*see PARSE-SKILLS/ADD-SKILLS.
+008670*Project section
+008690   CALL 'cobdom_create_element' USING 'projectSection', 'div'.
+008710   CALL 'cobdom_style' USING 'projectSection', 'width', '100%'.
+008730*  CALL 'cobdom_style' USING 'projectSection', 'margin', '2rem'.
+008750   CALL 'cobdom_create_element' USING 'projectHeader', 'div'.
+008770   CALL 'cobdom_set_class' USING 'projectHeader',
+008790     'contentHeadersClass'.
+008810   CALL 'cobdom_inner_html' USING 'projectHeader', 'Projects:'.
+008830   CALL 'cobdom_create_element' USING 'projectContent', 'div'.
+008850   CALL 'cobdom_style' USING 'projectContent', 'textAlign',
+008870     'center'.
+008890   CALL 'cobdom_append_child' USING 'projectSection', 
+008910     'contentDiv'.
+008930   CALL 'cobdom_append_child' USING 'projectHeader', 
+008950     'projectSection'.
+008970   CALL 'cobdom_append_child' USING 'projectContent', 
+008990     'projectSection'.
+009010*Project cards are added once /res/data/projects.txt is fetched,
+009030*see PARSE-PROJECTS/ADD-PROJECTS.
+009050*Cobol section
+009070   CALL 'cobdom_create_element' USING 'cobolSection', 'div'.
+009090   CALL 'cobdom_style' USING 'cobolSection', 'width', '100%'.
+009110*  CALL 'cobdom_style' USING 'cobolSection', 'margin', '2rem'.
+009130   CALL 'cobdom_create_element' USING 'cobolHeader', 'div'.
+009150   CALL 'cobdom_set_class' USING 'cobolHeader',
+009170     'contentHeadersClass'.
+009190   CALL 'cobdom_inner_html' USING 'cobolHeader', 'COBOL'.
+009210   CALL 'cobdom_create_element' USING 'cobolContent', 'span'.
+009230   CALL 'cobdom_create_element' USING 'cobolTextDiv', 'span'.
+009250   CALL 'cobdom_append_child' USING 'cobolSection',
+009270     'contentDiv'.
+009290   CALL 'cobdom_append_child' USING 'cobolHeader',
+009310     'cobolSection'.
+009330   CALL 'cobdom_append_child' USING 'cobolContent',
+009350     'cobolSection'.
+009370   CALL 'cobdom_append_child' USING 'cobolTextDiv',
+009390     'cobolContent'.
+009410   CALL 'cobdom_create_element' USING 'cobolGithubLink',
+009430     'span'.
+009450   CALL 'cobdom_add_event_listener' USING 'cobolGithubLink',
+009470     'click', 'OPENCOBOLSOURCE'.
+009490   CALL 'cobdom_inner_html' USING 'cobolGithubLink',
+009510     'GitHub!'.
+009530   CALL 'cobdom_style' USING 'cobolGithubLink', 'textDecoration',
+009550     'underline'.
+009570   CALL 'cobdom_append_child' USING 'cobolGithubLink',
+009590     'cobolSection'.
+009610*Set contentHeadersClass class styles. Must be called after elements
+009630*exist as this uses getElementsByClassName. A safer option would
+009650*be to make a new style element but for the sake of demnostrating
+009670*this part of the library I will use this here.
+009690   CALL 'cobdom_class_style' USING 'contentHeadersClass', 
+009710     'fontSize', '2.5rem'.
+009730   CALL 'cobdom_class_style' USING 'contentHeadersClass', 
+009750     'width', '100%'.
+009770   CALL 'cobdom_class_style' USING 'contentHeadersClass', 
+009790     'textAlign', 'center'.
+009810   CALL 'cobdom_class_style' USING 'contentHeadersClass',
+009830     'fontWeight', 'bold'.
+009850   CALL 'cobdom_class_style' USING 'contactContainer', 'margin',
+009870     '1rem'.
+009890  CALL 'cobdom_class_style' USING 'contactContainer', 'display',
+009910     'flex'. 
+009930   CALL 'cobdom_class_style' USING 'contactContainer',
+009950     'flexDirection', 'column'.
+009970   CALL 'cobdom_class_style' USING 'contactContainer',
+009990     'alignItems', 'center'.
+010010   CONTINUE.
+010030 INIT-LANGUAGES.
+010050   MOVE 'us' TO LANG-CODE OF WS-LANG-TBL(1).
+010070   MOVE '/res/icons/us.svg' TO LANG-ICON OF WS-LANG-TBL(1).
+010090   MOVE 'About Me' TO LANG-HDR-ABOUT OF WS-LANG-TBL(1).
+010110   MOVE 'Contact Information / Links'
+010130     TO LANG-HDR-CONTACT OF WS-LANG-TBL(1).
+010150   MOVE 'Projects' TO LANG-HDR-PROJECTS OF WS-LANG-TBL(1).
+010170   MOVE 'Skills' TO LANG-HDR-SKILLS OF WS-LANG-TBL(1).
+010190   MOVE 'About Me' TO LANG-NAV-ABOUT OF WS-LANG-TBL(1).
+010210   MOVE 'Contact/Links' TO LANG-NAV-CONTACT OF WS-LANG-TBL(1).
+010230   MOVE 'Skills' TO LANG-NAV-SKILLS OF WS-LANG-TBL(1).
+010250   MOVE 'Projects' TO LANG-NAV-PROJECTS OF WS-LANG-TBL(1).
+010270   MOVE 'es' TO LANG-CODE OF WS-LANG-TBL(2).
+010290   MOVE '/res/icons/es.svg' TO LANG-ICON OF WS-LANG-TBL(2).
+010310   MOVE 'Sobre Mi' TO LANG-HDR-ABOUT OF WS-LANG-TBL(2).
+010330   MOVE 'Informacion de Contacto / Enlaces'
+010350     TO LANG-HDR-CONTACT OF WS-LANG-TBL(2).
+010370   MOVE 'Proyectos' TO LANG-HDR-PROJECTS OF WS-LANG-TBL(2).
+010390   MOVE 'Habilidades' TO LANG-HDR-SKILLS OF WS-LANG-TBL(2).
+010410   MOVE 'Sobre Mi' TO LANG-NAV-ABOUT OF WS-LANG-TBL(2).
+010430   MOVE 'Contacto/Enlaces' TO LANG-NAV-CONTACT OF WS-LANG-TBL(2).
+010450   MOVE 'Habilidades' TO LANG-NAV-SKILLS OF WS-LANG-TBL(2).
+010470   MOVE 'Proyectos' TO LANG-NAV-PROJECTS OF WS-LANG-TBL(2).
+010490   CONTINUE.
+010510 FIND-LANG-INDEX.
+010530   MOVE 1 TO WS-LANG-IDX.
+010550   PERFORM VARYING WS-LANG-IDX FROM 1 BY 1
+010570     UNTIL WS-LANG-IDX > WS-LANG-COUNT
+010590     OR LANG-CODE OF WS-LANG-TBL(WS-LANG-IDX) = WS-LANG
+010610     CONTINUE
+010630   END-PERFORM.
+010650   IF WS-LANG-IDX > WS-LANG-COUNT THEN
+010670     MOVE 1 TO WS-LANG-IDX
+010690   END-IF.
+010710   CONTINUE.
+010730 INIT-NAV-LOG.
+010750   MOVE 'NAVABOUT' TO NAV-LOG-NAME(1).
+010770   MOVE 'NAVCONTACT' TO NAV-LOG-NAME(2).
+010790   MOVE 'NAVPROJECTS' TO NAV-LOG-NAME(3).
+010810   MOVE 'NAVCOBOL' TO NAV-LOG-NAME(4).
+010830   CALL 'cobdom_get_cookie' USING BY REFERENCE
+010850     WS-NAV-LOG-COOKIE, 'navlog'.
+010870   IF WS-NAV-LOG-COOKIE NOT = WS-NULL-BYTE THEN
+010890     UNSTRING WS-NAV-LOG-COOKIE DELIMITED BY '|'
+010910       INTO NAV-LOG-COUNT(1) NAV-LOG-COUNT(2)
+010930         NAV-LOG-COUNT(3) NAV-LOG-COUNT(4)
+010950     END-UNSTRING
+010970   END-IF.
+010990   CONTINUE.
+011010 LOG-NAV-CLICK.
+011030   IF WS-COOKIE-ALLOWED = 'y' THEN
+011050     ADD 1 TO NAV-LOG-COUNT(WS-NAV-LOG-IDX)
+011070     MOVE SPACES TO WS-NAV-LOG-COOKIE
+011090     STRING NAV-LOG-COUNT(1) DELIMITED BY SIZE
+011110       '|' DELIMITED BY SIZE
+011130       NAV-LOG-COUNT(2) DELIMITED BY SIZE
+011150       '|' DELIMITED BY SIZE
+011170       NAV-LOG-COUNT(3) DELIMITED BY SIZE
+011190       '|' DELIMITED BY SIZE
+011210       NAV-LOG-COUNT(4) DELIMITED BY SIZE
+011230       INTO WS-NAV-LOG-COOKIE
+011250     END-STRING
+011270     CALL 'cobdom_set_cookie' USING WS-NAV-LOG-COOKIE, 'navlog'
+011290   END-IF.
+011310   CONTINUE.
+011330 INIT-CONTACTS.
+011350   MOVE
+011370     '/res/icons/tabler-icons/icons/outline/brand-github.svg'
+011390     TO CONTACT-ICON OF WS-CONTACT-TBL(1).
+011410   MOVE 'GitHub' TO CONTACT-LABEL OF WS-CONTACT-TBL(1).
+011430   MOVE 'https://github.com/BalakeKarbon/'
+011450     TO CONTACT-URL OF WS-CONTACT-TBL(1).
+011470   MOVE
+011490     '/res/icons/tabler-icons/icons/outline/brand-linkedin.svg'
+011510     TO CONTACT-ICON OF WS-CONTACT-TBL(2).
+011530   MOVE 'Linkedin' TO CONTACT-LABEL OF WS-CONTACT-TBL(2).
+011550   MOVE 'https://www.linkedin.com/in/blake-karbon/'
+011570     TO CONTACT-URL OF WS-CONTACT-TBL(2).
+011590   MOVE
+011610     '/res/icons/tabler-icons/icons/outline/brand-medium.svg'
+011630     TO CONTACT-ICON OF WS-CONTACT-TBL(3).
+011650   MOVE 'Medium' TO CONTACT-LABEL OF WS-CONTACT-TBL(3).
+011670   MOVE 'https://medium.com/@karboncodes'
+011690     TO CONTACT-URL OF WS-CONTACT-TBL(3).
+011710   MOVE
+011730     '/res/icons/tabler-icons/icons/outline/brand-youtube.svg'
+011750     TO CONTACT-ICON OF WS-CONTACT-TBL(4).
+011770   MOVE 'Youtube' TO CONTACT-LABEL OF WS-CONTACT-TBL(4).
+011790   MOVE 'https://www.youtube.com/@karboncodes'
+011810     TO CONTACT-URL OF WS-CONTACT-TBL(4).
+011830   MOVE
+011850     '/res/icons/tabler-icons/icons/outline/brand-tiktok.svg'
+011870     TO CONTACT-ICON OF WS-CONTACT-TBL(5).
+011890   MOVE 'TikTok' TO CONTACT-LABEL OF WS-CONTACT-TBL(5).
+011910   MOVE 'https://www.tiktok.com/@karboncodes'
+011930     TO CONTACT-URL OF WS-CONTACT-TBL(5).
+011950   MOVE
+011970     '/res/icons/tabler-icons/icons/outline/brand-instagram.svg'
+011990     TO CONTACT-ICON OF WS-CONTACT-TBL(6).
+012010   MOVE 'Instagram' TO CONTACT-LABEL OF WS-CONTACT-TBL(6).
+012030   MOVE 'https://www.instagram.com/karboncodes'
+012050     TO CONTACT-URL OF WS-CONTACT-TBL(6).
+012070   CONTINUE.
+012090 BUILD-MENUBAR.
+012110   CALL 'cobdom_create_element' USING 'headerDiv', 'div'.
+012130   CALL 'cobdom_style' USING 'headerDiv', 'position', 'fixed'.
+012150   CALL 'cobdom_style' USING 'headerDiv', 'pointerEvents', 'none'.
+012170   CALL 'cobdom_style' USING 'headerDiv', 'display', 'flex'.
+012190   CALL 'cobdom_style' USING 'headerDiv', 'justifyContent', 
+012210     'space-between'.
+012230   CALL 'cobdom_style' USING 'headerDiv', 'flexDirection',
+012250     'column'.
+012270   CALL 'cobdom_style' USING 'headerDiv', 'top', '0'.
+012290   CALL 'cobdom_style' USING 'headerDiv', 'left', '0'.
+012310   CALL 'cobdom_style' USING 'headerDiv', 'width', '100%'.
+012330*  CALL 'cobdom_style' USING 'headerDiv', 'backdropFilter',
+012350*    'blur(.3rem)'.
+012370*  CALL 'cobdom_style' USING 'headerDiv', 'backdropFilter',
+012390*    'blur(5px)'.
+012410*  CALL 'cobdom_style' USING 'headerDiv', 'boxShadow', 
+012430*    '1rem 1rem 0.5rem rgba(0, 0, 0, 0.2)'.
+012450*  CALL 'cobdom_style' USING 'headerDiv', 'borderBottomLeftRadius',
+012470*    '1rem'.
+012490*  CALL 'cobdom_style' USING 'headerDiv',
+012510*    'borderBottomRightRadius','1rem'.
+012530   CALL 'cobdom_append_child' USING 'headerDiv', 'body'.
+012550   CALL 'cobdom_create_element' USING 'topArea', 'div'.
+012570   CALL 'cobdom_style' USING 'topArea', 'display', 'flex'.
+012590   CALL 'cobdom_style' USING 'topArea', 'pointerEvents', 'all'.
+012610   CALL 'cobdom_style' USING 'topArea', 'backgroundColor',
+012630     '#c9c9c9'.
+012650   CALL 'cobdom_append_child' USING 'topArea', 'headerDiv'.
+012670*Setup menu
+012690   CALL 'cobdom_create_element' USING 'navArea', 'div'.
+012710*  CALL 'cobdom_style' USING 'navArea', 'position', 'relative'.
+012730   CALL 'cobdom_create_element' USING 'navButton', 'img'.
+012750   CALL 'cobdom_style' USING 'navButton', 'position', 'absolute'.
+012770   CALL 'cobdom_append_child' USING 'navButton', 'navArea'.
+012790   CALL 'cobdom_src' USING 'navButton', 
+012810     '/res/icons/tabler-icons/icons/outline/menu-2.svg'.
+012830   CALL 'cobdom_style' USING 'navButton', 'backgroundColor',
+012850     '#898989'.
+012870*  CALL 'cobdom_style' USING 'navButton', 'filter', 
+012890*    'invert(100%)'.
+012910   CALL 'cobdom_style' USING 'navButton', 'width', '8rem'.
+012930   CALL 'cobdom_style' USING 'navButton', 'height', '8rem'.
+012950   CALL 'cobdom_style' USING 'navButton', 'padding', '.35rem'.
+012970   CALL 'cobdom_style' USING 'navButton', 'margin', '.5rem'.
+012990   CALL 'cobdom_style' USING 'navButton', 'borderRadius', '2rem'.
+013010   CALL 'cobdom_style' USING 'navButton', 'top', '0rem'.
+013030   CALL 'cobdom_style' USING 'navButton', 'left', '0rem'.
+013050*Setup menu selectors
+013070   CALL 'cobdom_create_element' USING 'selectorDiv', 'div'.
+013090   CALL 'cobdom_style' USING 'selectorDiv', 'pointerEvents'
+013110     'none'.
+013130*About Me
+013150   CALL 'cobdom_create_element' USING 'navAbout', 'div'.
+013170   CALL 'cobdom_style' USING 'navAbout', 'fontSize', '4rem'.
+013190   CALL 'cobdom_style' USING 'navAbout', 'pointerEvents', 'all'.
+013210   CALL 'cobdom_style' USING 'navAbout', 'width', 
+013230     'max-content'.
+013250   CALL 'cobdom_add_event_listener' USING 'navAbout',
+013270     'click', 'NAVABOUT'.
+013290   CALL 'cobdom_style' USING 'navAbout', 'position', 'relative'.
+013310   CALL 'cobdom_style' USING 'navAbout', 'backgroundColor', 
+013330     '#c9c9c9'.
+013350*  CALL 'cobdom_style' USING 'navAbout', 'backdropFilter',
+013370*    'blur(.3rem)'.
+013390*  CALL 'cobdom_style' USING 'navAbout', 'backdropFilter',
+013410*    'blur(5px)'.
+013430   CALL 'cobdom_style' USING 'navAbout', 
+013450     'borderBottomRightRadius', '0.5rem'.
+013470   CALL 'cobdom_style' USING 'navAbout', 
+013490     'borderTopRightRadius', '0.5rem'.
+013510   CALL 'cobdom_inner_html' USING 'navAbout', 'About Me'.
+013530   CALL 'cobdom_style' USING 'navAbout', 'padding', '.3rem'.
+013550*  CALL 'cobdom_style' USING 'navAbout', 'top', '9.46rem'.
+013570   CALL 'cobdom_style' USING 'navAbout', 'left',
+013590     WS-NAV-OFFSET-NEG.
+013610   CALL 'cobdom_style' USING 'navAbout', 'transition', 
+013630     'transform 0.5s ease 0.1s'.
+013650   CALL 'cobdom_append_child' USING 'navAbout', 'selectorDiv'.
+013670*Contact Me
+013690   CALL 'cobdom_create_element' USING 'navContact', 'div'.
+013710   CALL 'cobdom_style' USING 'navContact', 'fontSize', '4rem'.
+013730   CALL 'cobdom_style' USING 'navContact', 'pointerEvents', 'all'.
+013750   CALL 'cobdom_style' USING 'navContact', 'width', 
+013770     'max-content'.
+013790   CALL 'cobdom_add_event_listener' USING 'navContact',
+013810     'click', 'NAVCONTACT'.
+013830   CALL 'cobdom_style' USING 'navContact', 'position', 'relative'.
+013850   CALL 'cobdom_style' USING 'navContact', 'backgroundColor', 
+013870     '#c9c9c9'.
+013890*  CALL 'cobdom_style' USING 'navContact', 'backdropFilter',
+013910*    'blur(.3rem)'.
+013930*  CALL 'cobdom_style' USING 'navContact', 'backdropFilter',
+013950*    'blur(5px)'.
+013970   CALL 'cobdom_style' USING 'navContact', 
+013990     'borderBottomRightRadius', '0.5rem'.
+014010   CALL 'cobdom_style' USING 'navContact', 
+014030     'borderTopRightRadius', '0.5rem'.
+014050   CALL 'cobdom_inner_html' USING 'navContact', 'Contact'.
+014070   CALL 'cobdom_style' USING 'navContact', 'padding', '.3rem'.
+014090*  CALL 'cobdom_style' USING 'navContact', 'top', '14.86rem'.
+014110   CALL 'cobdom_style' USING 'navContact', 'left',
+014130     WS-NAV-OFFSET-NEG.
+014150   CALL 'cobdom_style' USING 'navContact', 'transition', 
+014170     'transform 0.5s ease 0.2s'.
+014190   CALL 'cobdom_append_child' USING 'navContact', 'selectorDiv'.
+014210*Skills
+014230   CALL 'cobdom_create_element' USING 'navSkills', 'div'.
+014250   CALL 'cobdom_style' USING 'navSkills', 'fontSize', '4rem'.
+014270   CALL 'cobdom_style' USING 'navSkills', 'pointerEvents', 'all'.
+014290   CALL 'cobdom_style' USING 'navSkills', 'width',
+014310     'max-content'.
+014330   CALL 'cobdom_add_event_listener' USING 'navSkills',
+014350     'click', 'NAVSKILLS'.
+014370   CALL 'cobdom_style' USING 'navSkills', 'position', 'relative'.
+014390   CALL 'cobdom_style' USING 'navSkills', 'backgroundColor', 
+014410     '#c9c9c9'.
+014430*  CALL 'cobdom_style' USING 'navSkills', 'backdropFilter',
+014450*    'blur(5px)'.
+014470   CALL 'cobdom_style' USING 'navSkills', 
+014490     'borderBottomRightRadius', '0.5rem'.
+014510   CALL 'cobdom_style' USING 'navSkills', 
+014530     'borderTopRightRadius', '0.5rem'.
+014550   CALL 'cobdom_inner_html' USING 'navSkills', 'Skills'.
+014570   CALL 'cobdom_style' USING 'navSkills', 'padding', '.3rem'.
+014590*  CALL 'cobdom_style' USING 'navSkills', 'top', '13rem'.
+014610   CALL 'cobdom_style' USING 'navSkills', 'left',
+014630     WS-NAV-OFFSET-NEG.
+014650   CALL 'cobdom_style' USING 'navSkills', 'transition', 
+014670     'transform 0.5s ease 0.3s'.
+014690   CALL 'cobdom_append_child' USING 'navSkills', 'selectorDiv'.
+014710*Projects
+014730   CALL 'cobdom_create_element' USING 'navProjects', 'div'.
+014750   CALL 'cobdom_style' USING 'navProjects', 'fontSize', '4rem'.
+014770   CALL 'cobdom_style' USING 'navProjects', 'pointerEvents', 
+014790     'all'.
+014810   CALL 'cobdom_style' USING 'navProjects', 'width', 
+014830     'max-content'.
+014850   CALL 'cobdom_add_event_listener' USING 'navProjects',
+014870     'click', 'NAVPROJECTS'.
+014890   CALL 'cobdom_style' USING 'navProjects', 'position', 
+014910     'relative'.
+014930   CALL 'cobdom_style' USING 'navProjects', 'backgroundColor', 
+014950     '#c9c9c9'.
+014970*  CALL 'cobdom_style' USING 'navProjects', 'backdropFilter',
+014990*    'blur(.3rem)'.
+015010*  CALL 'cobdom_style' USING 'navProjects', 'backdropFilter',
+015030*    'blur(5px)'.
+015050   CALL 'cobdom_style' USING 'navProjects', 
+015070     'borderBottomRightRadius', '0.5rem'.
+015090   CALL 'cobdom_style' USING 'navProjects', 
+015110     'borderTopRightRadius', '0.5rem'.
+015130   CALL 'cobdom_inner_html' USING 'navProjects', 'Projects'.
+015150   CALL 'cobdom_style' USING 'navProjects', 'padding', '.3rem'.
+015170*  CALL 'cobdom_style' USING 'navProjects', 'top', '20.27rem'.
+015190   CALL 'cobdom_style' USING 'navProjects', 'left',
+015210     WS-NAV-OFFSET-NEG.
+015230   CALL 'cobdom_style' USING 'navProjects', 'transition', 
+015250     'transform 0.5s ease 0.4s'.
+015270   CALL 'cobdom_append_child' USING 'navProjects', 'selectorDiv'.
+015290*Cobol?
+015310   CALL 'cobdom_append_child' USING 'blinkStyle', 'body'.
+015330   CALL 'cobdom_create_element' USING 'navCobol', 'div'.
+015350   CALL 'cobdom_style' USING 'navCobol', 'fontSize', '4rem'.
+015370   CALL 'cobdom_style' USING 'navCobol', 'pointerEvents', 'all'.
+015390   CALL 'cobdom_style' USING 'navCobol', 'width',
+015410     'max-content'.
+015430   CALL 'cobdom_add_event_listener' USING 'navCobol',
+015450     'click', 'NAVCOBOL'.
+015470   CALL 'cobdom_style' USING 'navCobol', 'position', 
+015490     'relative'.
+015510   CALL 'cobdom_style' USING 'navCobol', 'backgroundColor', 
+015530     '#000000'.
+015550*    '#c9c9c9'.
+015570*  CALL 'cobdom_style' USING 'navCobol', 'backdropFilter',
+015590*    'blur(5px)'.
+015610   CALL 'cobdom_style' USING 'navCobol', 'color', 
+015630     '#00FF00'.
+015650   CALL 'cobdom_style' USING 'navCobol', 
+015670     'borderBottomRightRadius', '0.5rem'.
+015690   CALL 'cobdom_style' USING 'navCobol', 
+015710     'borderTopRightRadius', '0.5rem'.
+015730   CALL 'cobdom_create_element' USING 'navCobolText', 'span'.
+015750   CALL 'cobdom_inner_html' USING 'navCobolText', 'COBOL'.
+015770   CALL 'cobdom_create_element' USING 'navCobolCursor', 'span'.
+015790   CALL 'cobdom_inner_html' USING 'navCobolCursor', '?'.
+015810   CALL 'cobdom_set_class' USING 'navCobolCursor', 'blink'.
+015830   CALL 'cobdom_append_child' USING 'navCobolText', 'navCobol'.
+015850   CALL 'cobdom_append_child' USING 'navCobolCursor', 'navCobol'.
+015870   CALL 'cobdom_style' USING 'navCobol', 'padding', '.3rem'.
+015890*  CALL 'cobdom_style' USING 'navCobol', 'top', '25.7rem'.
+015910   CALL 'cobdom_style' USING 'navCobol', 'left',
+015930     WS-NAV-OFFSET-NEG.
+015950   CALL 'cobdom_style' USING 'navCobol', 'transition', 
+015970     'transform 0.5s ease 0.5s'.
+015990   CALL 'cobdom_append_child' USING 'navCobol', 'selectorDiv'.
+016010*Add main menu button
+016030   CALL 'cobdom_append_child' USING 'navArea', 'topArea'.
+016050   CALL 'cobdom_add_event_listener' USING 'navButton', 'click', 
+016070     'MENUTOGGLE'.
+016090*Setup ID area
+016110   CALL 'cobdom_create_element' USING 'idDiv', 'div'.
+016130   CALL 'cobdom_style' USING 'idDiv', 'padding', '.5rem'.
+016150   CALL 'cobdom_style' USING 'idDiv', 'marginLeft', '9rem'.
+016170   CALL 'cobdom_create_element' USING 'nameDiv', 'div'.
+016190   CALL 'cobdom_style' USING 'nameDiv', 'fontSize', '5rem'.
+016210   CALL 'cobdom_inner_html' USING 'nameDiv', 'Blake Karbon'.
+016230   CALL 'cobdom_append_child' USING 'nameDiv', 'idDiv'.
+016250   CALL 'cobdom_create_element' USING 'taglineDiv', 'div'.
+016270*  CALL 'cobdom_inner_html' USING 'taglineDiv', 
+016290*    'A guy that knows a guy.'.
+016310   CALL 'cobdom_append_child' USING 'taglineDiv', 'idDiv'.
+016330*Setup lang area
+016350   CALL 'cobdom_create_element' USING 'langArea', 'span'.
+016370   CALL 'cobdom_style' USING 'langArea', 'marginLeft', 'auto'.
+016390*Setup language selector
+016410   PERFORM VARYING WS-LANG-LOOP-IDX FROM 1 BY 1
+016430     UNTIL WS-LANG-LOOP-IDX > WS-LANG-COUNT
+016450     PERFORM BUILD-LANG-ICON
+016470   END-PERFORM.
+016490   CALL 'cobdom_append_child' USING 'selectorDiv', 'headerDiv'.
+016510   CALL 'cobdom_append_child' USING 'idDiv', 'topArea'.
+016530   CALL 'cobdom_append_child' USING 'langArea', 'topArea'.
+016550   CONTINUE.
+016570 BUILD-LANG-ICON.
+016590   MOVE SPACES TO WS-ID-LANG-ICON.
+016610   MOVE WS-LANG-LOOP-IDX TO WS-LANG-IDX-STR.
+016630   STRING 'langIcon' WS-LANG-IDX-STR DELIMITED BY SIZE
+016650     INTO WS-ID-LANG-ICON.
+016670   CALL 'cobdom_create_element' USING WS-ID-LANG-ICON, 'img'.
+016690   CALL 'cobdom_src' USING WS-ID-LANG-ICON,
+016710     LANG-ICON OF WS-LANG-TBL(WS-LANG-LOOP-IDX).
+016730   CALL 'cobdom_style' USING WS-ID-LANG-ICON, 'width', '7rem'.
+016750   CALL 'cobdom_style' USING WS-ID-LANG-ICON, 'height', '7rem'.
+016770   CALL 'cobdom_style' USING WS-ID-LANG-ICON, 'margin', '1rem'.
+016790   CALL 'cobdom_style' USING WS-ID-LANG-ICON, 'borderRadius',
+016810     '2rem'.
+016830   CALL 'cobdom_style' USING WS-ID-LANG-ICON, 'transition', 
+016850     'opacity 0.5s ease, transform 0.5s ease'.
+016870*  CALL 'cobdom_style' USING WS-ID-LANG-ICON, 'boxShadow', 
+016890*    '.5rem .5rem 0.5rem rgba(0, 0, 0, 0.2)'.
+016910   CALL 'cobdom_append_child' USING WS-ID-LANG-ICON, 'langArea'.
+016930   EVALUATE WS-LANG-LOOP-IDX
+016950     WHEN 1
+016970       CALL 'cobdom_add_event_listener' USING WS-ID-LANG-ICON,
+016990         'click', 'LANGSEL1'
+017010     WHEN 2
+017030       CALL 'cobdom_add_event_listener' USING WS-ID-LANG-ICON,
+017050         'click', 'LANGSEL2'
+017070     WHEN 3
+017090       CALL 'cobdom_add_event_listener' USING WS-ID-LANG-ICON,
+017110         'click', 'LANGSEL3'
+017130     WHEN OTHER
+017150       CALL 'cobdom_add_event_listener' USING WS-ID-LANG-ICON,
+017170         'click', 'LANGSEL4'
+017190   END-EVALUATE.
+017210   CONTINUE.
+017230 SET-ACTIVE-FLAG.
+017250   PERFORM FIND-LANG-INDEX.
+017270   PERFORM VARYING WS-LANG-LOOP-IDX FROM 1 BY 1
+017290     UNTIL WS-LANG-LOOP-IDX > WS-LANG-COUNT
+017310     MOVE SPACES TO WS-ID-LANG-ICON
+017330     MOVE WS-LANG-LOOP-IDX TO WS-LANG-IDX-STR
+017350     STRING 'langIcon' WS-LANG-IDX-STR DELIMITED BY SIZE
+017370       INTO WS-ID-LANG-ICON
+017390     IF WS-LANG-LOOP-IDX = WS-LANG-IDX THEN
+017410       CALL 'cobdom_style' USING WS-ID-LANG-ICON, 'transform', 
+017430         'translate(9rem, 0rem)'
+017450     ELSE
+017470       CALL 'cobdom_style' USING WS-ID-LANG-ICON, 'opacity', '0'
+017490     END-IF
+017510   END-PERFORM.
+017530   CALL 'UPDATETEXT'.
+017550   CONTINUE.
+017570 REFRESH-GHSTATS.
+017590   MOVE FUNCTION CURRENT-DATE TO WS-NOW.
+017610   MOVE WS-NOW(1:14) TO WS-CACHE-BUST.
+017630   MOVE SPACES TO WS-GHSTATS-SRC.
+017650   STRING 'https://github-readme-stats.vercel.app/api/top-lan'
+017670     DELIMITED BY SIZE
+017690     'gs?username=BalakeKarbon&show_icons=true&locale=en&l'
+017710     DELIMITED BY SIZE
+017730     'ayout=compact&hide=html&hide_title=true&card_width=5'
+017750     DELIMITED BY SIZE
+017770     '00&cb=' DELIMITED BY SIZE
+017790     WS-CACHE-BUST DELIMITED BY SIZE
+017810     INTO WS-GHSTATS-SRC.
+017830   CALL 'cobdom_src' USING 'ghStatsImg', WS-GHSTATS-SRC.
+017850   CONTINUE.
+017870 LOAD-TEXTS.
+017890   CALL 'cobdom_fetch' USING 'LOADENAM',
+017910     '/res/text/en/aboutme.txt', 'GET', WS-NULL-BYTE.
+017930   CALL 'cobdom_fetch' USING 'LOADESAM',
+017950     '/res/text/es/aboutme.txt', 'GET', WS-NULL-BYTE.
+017970   CALL 'cobdom_fetch' USING 'LOADENCOBA',
+017990     '/res/text/en/cobol/cobolA.txt', 'GET', WS-NULL-BYTE.
+018010   CALL 'cobdom_fetch' USING 'LOADENCOBB',
+018030     '/res/text/en/cobol/cobolB.txt', 'GET', WS-NULL-BYTE.
+018050   CALL 'cobdom_fetch' USING 'LOADESCOBA',
+018070     '/res/text/es/cobol/cobolA.txt', 'GET', WS-NULL-BYTE.
+018090   CALL 'cobdom_fetch' USING 'LOADESCOBB',
+018110     '/res/text/es/cobol/cobolB.txt', 'GET', WS-NULL-BYTE.
+018130   CALL 'cobdom_fetch' USING 'LOADPROJECTS',
+018150     '/res/data/projects.txt', 'GET', WS-NULL-BYTE.
+018170   CALL 'cobdom_fetch' USING 'LOADSKILLS',
+018190     '/res/data/skills.txt', 'GET', WS-NULL-BYTE.
+018210   CONTINUE.
+018230 LANG-CHECK.
+018250   CALL 'cobdom_get_cookie' USING BY REFERENCE WS-LANG,
+018270     'lang'.
+018290   IF WS-LANG = WS-NULL-BYTE THEN
+018310     MOVE LANG-CODE OF WS-LANG-TBL(1) TO WS-LANG
+018330     CALL 'cobdom_set_cookie' USING WS-LANG, 'lang'
+018350   END-IF.
+018370   PERFORM SET-ACTIVE-FLAG.
+018390   CONTINUE.
+018410 GET-LAST-LOGIN.
+018430   CALL 'cobdom_get_cookie' USING BY REFERENCE
+018450     WS-LAST-VISIT-COOKIE, 'lastVisit'.
+018470   IF WS-LAST-VISIT-COOKIE = WS-NULL-BYTE THEN
+018490     MOVE 1 TO WS-VISIT-COUNT
+018510   ELSE
+018530     UNSTRING WS-LAST-VISIT-COOKIE DELIMITED BY '|'
+018550       INTO WS-LAST-VISIT-TS WS-VISIT-COUNT
+018570     END-UNSTRING
+018590     ADD 1 TO WS-VISIT-COUNT
+018610     MOVE WS-VISIT-COUNT TO WS-VISIT-COUNT-STR
+018630     MOVE SPACES TO WS-WELCOME-MSG
+018650     STRING 'Welcome back! This is visit #' DELIMITED BY SIZE
+018670       FUNCTION TRIM(WS-VISIT-COUNT-STR) DELIMITED BY SIZE
+018690       '.' DELIMITED BY SIZE
+018710       INTO WS-WELCOME-MSG
+018730     CALL 'cobdom_inner_html' USING 'taglineDiv', WS-WELCOME-MSG
+018750   END-IF.
+018770   MOVE FUNCTION CURRENT-DATE TO WS-NOW.
+018790   MOVE WS-NOW(1:14) TO WS-LAST-VISIT-TS.
+018810   MOVE WS-VISIT-COUNT TO WS-VISIT-COUNT-STR.
+018830   MOVE SPACES TO WS-LAST-VISIT-COOKIE.
+018850   STRING FUNCTION TRIM(WS-LAST-VISIT-TS) DELIMITED BY SIZE
+018870     '|' DELIMITED BY SIZE
+018890     FUNCTION TRIM(WS-VISIT-COUNT-STR) DELIMITED BY SIZE
+018910     INTO WS-LAST-VISIT-COOKIE.
+018930   CALL 'cobdom_set_cookie' USING WS-LAST-VISIT-COOKIE,
+018950     'lastVisit'.
+018970   CONTINUE.
+018990 COOKIE-ASK.
+019010   CALL 'cobdom_create_element' USING 'cookieDiv', 'div'.
+019030   CALL 'cobdom_style' USING 'cookieDiv', 'position', 'fixed'.
+019050   CALL 'cobdom_style' USING 'cookieDiv', 'bottom', '0'.
+019070   CALL 'cobdom_style' USING 'cookieDiv', 'left', '0'.
+019090   CALL 'cobdom_style' USING 'cookieDiv', 'width', '100%'.
+019110   CALL 'cobdom_style' USING 'cookieDiv', 'backgroundColor', 
+019130     'rgba(37,186,181,.9)'.
+019150   CALL 'cobdom_style' USING 'cookieDiv', 'textAlign', 
+019170     'center'.
+019190   CALL 'cobdom_style' USING 'cookieDiv', 'fontSize', 
+019210     '4rem'.
+019230   CALL 'cobdom_inner_html' USING 'cookieDiv','Would you like to a
+019250-'llow cookies to store your preferences such as language?&nbsp;'.
+019270   CALL 'cobdom_create_element' USING 'cookieYes', 'span'.
+019290   CALL 'cobdom_set_class' USING 'cookieYes', 'cookieButton'.
+019310   CALL 'cobdom_inner_html' USING 'cookieYes', 'Yes'.
+019330   CALL 'cobdom_style' USING 'cookieYes', 'margin', '.3rem'.
+019350   CALL 'cobdom_style' USING 'cookieYes', 'padding', '.3rem'.
+019370   CALL 'cobdom_style' USING 'cookieYes', 'borderRadius', '1rem'.
+019390   CALL 'cobdom_style' USING 'cookieYes', 'backgroundColor', 
+019410     '#86e059'.
+019430   CALL 'cobdom_create_element' USING 'cookieNecessary', 'span'.
+019450   CALL 'cobdom_set_class' USING 'cookieNecessary', 'cookieButton'.
+019470   CALL 'cobdom_inner_html' USING 'cookieNecessary',
+019490     'Necessary Only'.
+019510   CALL 'cobdom_style' USING 'cookieNecessary', 'margin', '.3rem'.
+019530   CALL 'cobdom_style' USING 'cookieNecessary', 'padding', '.3rem'.
+019550   CALL 'cobdom_style' USING 'cookieNecessary', 'borderRadius', 
+019570     '1rem'.
+019590   CALL 'cobdom_style' USING 'cookieNecessary', 'backgroundColor', 
+019610     '#e0c059'.
+019630   CALL 'cobdom_create_element' USING 'cookieNo', 'span'.
+019650   CALL 'cobdom_set_class' USING 'cookieNo', 'cookieButton'.
+019670   CALL 'cobdom_inner_html' USING 'cookieNo', 'No'.
+019690   CALL 'cobdom_style' USING 'cookieNo', 'margin', '.3rem'.
+019710   CALL 'cobdom_style' USING 'cookieNo', 'padding', '.3rem'.
+019730   CALL 'cobdom_style' USING 'cookieNo', 'borderRadius', '1rem'.
+019750   CALL 'cobdom_style' USING 'cookieNo', 'backgroundColor', 
+019770     '#e05e59'.
+019790   CALL 'cobdom_add_event_listener' USING 'cookieYes', 'click',
+019810     'COOKIEACCEPT'.
+019830   CALL 'cobdom_add_event_listener' USING 'cookieNecessary',
+019850     'click', 'COOKIENECESSARY'.
+019870   CALL 'cobdom_add_event_listener' USING 'cookieNo', 'click',
+019890     'COOKIEDENY'.
+019910   CALL 'cobdom_append_child' USING 'cookieYes', 'cookieDiv'.
+019930   CALL 'cobdom_append_child' USING 'cookieNecessary', 'cookieDiv'.
+019950   CALL 'cobdom_append_child' USING 'cookieNo', 'cookieDiv'.
+019970   CALL 'cobdom_append_child' USING 'cookieDiv', 'body'.
+019990   CONTINUE.
+020010 ADD-PROJECTS.
+020030   PERFORM VARYING WS-PROJECT-IDX FROM 1 BY 1
+020050     UNTIL WS-PROJECT-IDX > WS-PROJECT-COUNT
+020070     PERFORM BUILD-PROJECT-CARD
+020090   END-PERFORM.
+020110   CONTINUE.
+020130 BUILD-PROJECT-CARD.
+020150   MOVE WS-PROJECT-IDX TO WS-IDX-STR.
+020170   MOVE SPACES TO WS-ID-CARD.
+020190   STRING 'projCard' WS-IDX-STR DELIMITED BY SIZE
+020210     INTO WS-ID-CARD.
+020230   MOVE SPACES TO WS-ID-IMG.
+020250   STRING 'projImg' WS-IDX-STR DELIMITED BY SIZE
+020270     INTO WS-ID-IMG.
+020290   MOVE SPACES TO WS-ID-TITLE.
+020310   STRING 'projTitle' WS-IDX-STR DELIMITED BY SIZE
+020330     INTO WS-ID-TITLE.
+020350   MOVE SPACES TO WS-ID-BLURB.
+020370   STRING 'projBlurb' WS-IDX-STR DELIMITED BY SIZE
+020390     INTO WS-ID-BLURB.
+020410   CALL 'cobdom_create_element' USING WS-ID-CARD, 'div'.
+020430   CALL 'cobdom_style' USING WS-ID-CARD, 'marginBottom', '2rem'.
+020450   CALL 'cobdom_style' USING WS-ID-CARD, 'cursor', 'pointer'.
+020470   CALL 'cobdom_create_element' USING WS-ID-IMG, 'img'.
+020490   CALL 'cobdom_src' USING WS-ID-IMG,
+020510     PROJ-IMAGE OF WS-PROJECT-TBL(WS-PROJECT-IDX).
+020530   CALL 'cobdom_style' USING WS-ID-IMG, 'width', '100%'.
+020550   CALL 'cobdom_style' USING WS-ID-IMG, 'maxWidth', '40rem'.
+020570   CALL 'cobdom_create_element' USING WS-ID-TITLE, 'div'.
+020590   CALL 'cobdom_style' USING WS-ID-TITLE, 'fontWeight', 'bold'.
+020610   CALL 'cobdom_inner_html' USING WS-ID-TITLE,
+020630     PROJ-TITLE OF WS-PROJECT-TBL(WS-PROJECT-IDX).
+020650   CALL 'cobdom_create_element' USING WS-ID-BLURB, 'div'.
+020670   CALL 'cobdom_inner_html' USING WS-ID-BLURB,
+020690     PROJ-BLURB OF WS-PROJECT-TBL(WS-PROJECT-IDX).
+020710   CALL 'cobdom_append_child' USING WS-ID-IMG, WS-ID-CARD.
+020730   CALL 'cobdom_append_child' USING WS-ID-TITLE, WS-ID-CARD.
+020750   CALL 'cobdom_append_child' USING WS-ID-BLURB, WS-ID-CARD.
+020770   CALL 'cobdom_append_child' USING WS-ID-CARD, 'projectContent'.
+020790   MOVE SPACES TO WS-ID-PROJSEL.
+020810   STRING 'PROJSEL' WS-IDX-STR DELIMITED BY SIZE
+020830     INTO WS-ID-PROJSEL.
+020850   CALL 'cobdom_add_event_listener' USING WS-ID-CARD, 'click',
+020870     WS-ID-PROJSEL.
+020890   CONTINUE.
+020910 PARSE-PROJECTS.
+020930   MOVE 0 TO WS-PROJECT-COUNT.
+020950   MOVE 1 TO WS-PARSE-PTR.
+020970   PERFORM UNTIL WS-PARSE-PTR > WS-BLOB-SIZE
+020990       OR WS-PROJECT-COUNT >= 20
+021010     MOVE SPACES TO WS-PARSE-LINE
+021030     UNSTRING WS-BLOB DELIMITED BY X'0A'
+021050       INTO WS-PARSE-LINE
+021070       WITH POINTER WS-PARSE-PTR
+021090     END-UNSTRING
+021110     IF FUNCTION TRIM(WS-PARSE-LINE) NOT = SPACES
+021130       ADD 1 TO WS-PROJECT-COUNT
+021150       UNSTRING WS-PARSE-LINE DELIMITED BY '|'
+021170         INTO PROJ-TITLE OF WS-PROJECT-TBL(WS-PROJECT-COUNT)
+021190              PROJ-BLURB OF WS-PROJECT-TBL(WS-PROJECT-COUNT)
+021210              PROJ-IMAGE OF WS-PROJECT-TBL(WS-PROJECT-COUNT)
+021230              PROJ-LINK OF WS-PROJECT-TBL(WS-PROJECT-COUNT)
+021250       END-UNSTRING
+021270     END-IF
+021290   END-PERFORM.
+021310   CONTINUE.
+021330 ADD-SKILLS.
+021350   PERFORM VARYING WS-SKILL-IDX FROM 1 BY 1
+021370     UNTIL WS-SKILL-IDX > WS-SKILL-COUNT
+021390     PERFORM BUILD-SKILL-CARD
+021410   END-PERFORM.
+021430   CONTINUE.
+021450 BUILD-SKILL-CARD.
+021470   MOVE WS-SKILL-IDX TO WS-IDX-STR.
+021490   MOVE SPACES TO WS-ID-SKILL-CARD.
+021510   STRING 'skillCard' WS-IDX-STR DELIMITED BY SIZE
+021530     INTO WS-ID-SKILL-CARD.
+021550   MOVE SPACES TO WS-ID-SKILL-NAME.
+021570   STRING 'skillName' WS-IDX-STR DELIMITED BY SIZE
+021590     INTO WS-ID-SKILL-NAME.
+021610   MOVE SPACES TO WS-ID-SKILL-BAR-OUT.
+021630   STRING 'skillBarOut' WS-IDX-STR DELIMITED BY SIZE
+021650     INTO WS-ID-SKILL-BAR-OUT.
+021670   MOVE SPACES TO WS-ID-SKILL-BAR-IN.
+021690   STRING 'skillBarIn' WS-IDX-STR DELIMITED BY SIZE
+021710     INTO WS-ID-SKILL-BAR-IN.
+021730   CALL 'cobdom_create_element' USING WS-ID-SKILL-CARD, 'div'.
+021750   CALL 'cobdom_style' USING WS-ID-SKILL-CARD, 'marginBottom',
+021770     '1rem'.
+021790   CALL 'cobdom_create_element' USING WS-ID-SKILL-NAME, 'div'.
+021810   CALL 'cobdom_inner_html' USING WS-ID-SKILL-NAME,
+021830     SKILL-NAME OF WS-SKILL-TBL(WS-SKILL-IDX).
+021850   CALL 'cobdom_create_element' USING WS-ID-SKILL-BAR-OUT, 'div'.
+021870   CALL 'cobdom_style' USING WS-ID-SKILL-BAR-OUT, 'width', '100%'.
+021890   CALL 'cobdom_style' USING WS-ID-SKILL-BAR-OUT, 'height',
+021910     '1rem'.
+021930   CALL 'cobdom_style' USING WS-ID-SKILL-BAR-OUT,
+021950     'backgroundColor', '#c9c9c9'.
+021970   CALL 'cobdom_style' USING WS-ID-SKILL-BAR-OUT, 'borderRadius',
+021990     '0.5rem'.
+022010   CALL 'cobdom_create_element' USING WS-ID-SKILL-BAR-IN, 'div'.
+022030   MOVE SKILL-LEVEL OF WS-SKILL-TBL(WS-SKILL-IDX)
+022050     TO WS-SKILL-LEVEL-STR.
+022070   MOVE SPACES TO WS-SKILL-BAR-STYLE.
+022090   STRING FUNCTION TRIM(WS-SKILL-LEVEL-STR) DELIMITED BY SIZE
+022110     '%' DELIMITED BY SIZE
+022130     INTO WS-SKILL-BAR-STYLE.
+022150   CALL 'cobdom_style' USING WS-ID-SKILL-BAR-IN, 'width',
+022170     WS-SKILL-BAR-STYLE.
+022190   CALL 'cobdom_style' USING WS-ID-SKILL-BAR-IN, 'height', '100%'.
+022210   CALL 'cobdom_style' USING WS-ID-SKILL-BAR-IN,
+022230     'backgroundColor', '#25bab5'.
+022250   CALL 'cobdom_style' USING WS-ID-SKILL-BAR-IN, 'borderRadius',
+022270     '0.5rem'.
+022290   CALL 'cobdom_append_child' USING WS-ID-SKILL-BAR-IN,
+022310     WS-ID-SKILL-BAR-OUT.
+022330   CALL 'cobdom_append_child' USING WS-ID-SKILL-NAME,
+022350     WS-ID-SKILL-CARD.
+022370   CALL 'cobdom_append_child' USING WS-ID-SKILL-BAR-OUT,
+022390     WS-ID-SKILL-CARD.
+022410   CALL 'cobdom_append_child' USING WS-ID-SKILL-CARD,
+022430     'skillsContent'.
+022450   CONTINUE.
+022470 PARSE-SKILLS.
+022490   MOVE 0 TO WS-SKILL-COUNT.
+022510   MOVE 1 TO WS-PARSE-PTR.
+022530   PERFORM UNTIL WS-PARSE-PTR > WS-BLOB-SIZE
+022550       OR WS-SKILL-COUNT >= 20
+022570     MOVE SPACES TO WS-PARSE-LINE
+022590     UNSTRING WS-BLOB DELIMITED BY X'0A'
+022610       INTO WS-PARSE-LINE
+022630       WITH POINTER WS-PARSE-PTR
+022650     END-UNSTRING
+022670     IF FUNCTION TRIM(WS-PARSE-LINE) NOT = SPACES
+022690       ADD 1 TO WS-SKILL-COUNT
+022710       UNSTRING WS-PARSE-LINE DELIMITED BY '|'
+022730         INTO SKILL-NAME OF WS-SKILL-TBL(WS-SKILL-COUNT)
+022750              SKILL-LEVEL OF WS-SKILL-TBL(WS-SKILL-COUNT)
+022770       END-UNSTRING
+022790     END-IF
+022810   END-PERFORM.
+022830   CONTINUE.
+022850 ADD-CONTACTS.
+022870   PERFORM VARYING WS-CONTACT-IDX FROM 1 BY 1
+022890     UNTIL WS-CONTACT-IDX > WS-CONTACT-COUNT
+022910     PERFORM BUILD-CONTACT-ITEM
+022930   END-PERFORM.
+022950   CONTINUE.
+022970 BUILD-CONTACT-ITEM.
+022990   MOVE WS-CONTACT-IDX TO WS-IDX-STR.
+023010   MOVE SPACES TO WS-ID-CONTACT-BOX.
+023030   STRING 'contactBox' WS-IDX-STR DELIMITED BY SIZE
+023050     INTO WS-ID-CONTACT-BOX.
+023070   MOVE SPACES TO WS-ID-CONTACT-IMG.
+023090   STRING 'contactImg' WS-IDX-STR DELIMITED BY SIZE
+023110     INTO WS-ID-CONTACT-IMG.
+023130   MOVE SPACES TO WS-ID-CONTACT-TXT.
+023150   STRING 'contactTxt' WS-IDX-STR DELIMITED BY SIZE
+023170     INTO WS-ID-CONTACT-TXT.
+023190   CALL 'cobdom_create_element' USING WS-ID-CONTACT-BOX, 'span'.
+023210   CALL 'cobdom_set_class' USING WS-ID-CONTACT-BOX,
+023230     'contactContainer'.
+023250   CALL 'cobdom_create_element' USING WS-ID-CONTACT-IMG, 'img'.
+023270   CALL 'cobdom_src' USING WS-ID-CONTACT-IMG,
+023290     CONTACT-ICON OF WS-CONTACT-TBL(WS-CONTACT-IDX).
+023310   CALL 'cobdom_style' USING WS-ID-CONTACT-IMG, 'width', '6rem'.
+023330   CALL 'cobdom_style' USING WS-ID-CONTACT-IMG, 'height', '6rem'.
+023350   CALL 'cobdom_create_element' USING WS-ID-CONTACT-TXT, 'div'.
+023370   CALL 'cobdom_style' USING WS-ID-CONTACT-TXT, 'textDecoration',
+023390     'underline'.
+023410   CALL 'cobdom_inner_html' USING WS-ID-CONTACT-TXT,
+023430     CONTACT-LABEL OF WS-CONTACT-TBL(WS-CONTACT-IDX).
+023450   CALL 'cobdom_append_child' USING WS-ID-CONTACT-IMG,
+023470     WS-ID-CONTACT-BOX.
+023490   CALL 'cobdom_append_child' USING WS-ID-CONTACT-TXT,
+023510     WS-ID-CONTACT-BOX.
+023530   CALL 'cobdom_append_child' USING WS-ID-CONTACT-BOX, 'linksDiv'.
+023550   PERFORM WIRE-CONTACT-CLICK.
+023570   CONTINUE.
+023590 WIRE-CONTACT-CLICK.
+023610   MOVE SPACES TO WS-ID-CONTACTSEL.
+023630   STRING 'CONTACTSEL' WS-IDX-STR DELIMITED BY SIZE
+023650     INTO WS-ID-CONTACTSEL.
+023670   CALL 'cobdom_add_event_listener' USING WS-ID-CONTACT-BOX,
+023690     'click', WS-ID-CONTACTSEL.
+023710   CONTINUE.
+023730 UPDATETEXT SECTION.
+023750 ENTRY 'UPDATETEXT'.
+023770   PERFORM FIND-LANG-INDEX.
+023790   CALL 'cobdom_inner_html' USING 'aboutHeader',
+023810     LANG-HDR-ABOUT OF WS-LANG-TBL(WS-LANG-IDX).
+023830   CALL 'cobdom_inner_html' USING 'contactHeader',
+023850     LANG-HDR-CONTACT OF WS-LANG-TBL(WS-LANG-IDX).
+023870   CALL 'cobdom_inner_html' USING 'skillsHeader',
+023890     LANG-HDR-SKILLS OF WS-LANG-TBL(WS-LANG-IDX).
+023910   CALL 'cobdom_inner_html' USING 'projectHeader',
+023930     LANG-HDR-PROJECTS OF WS-LANG-TBL(WS-LANG-IDX).
+023950   CALL 'cobdom_inner_html' USING 'navAbout',
+023970     LANG-NAV-ABOUT OF WS-LANG-TBL(WS-LANG-IDX).
+023990   CALL 'cobdom_inner_html' USING 'navContact',
+024010     LANG-NAV-CONTACT OF WS-LANG-TBL(WS-LANG-IDX).
+024030   CALL 'cobdom_inner_html' USING 'navSkills',
+024050     LANG-NAV-SKILLS OF WS-LANG-TBL(WS-LANG-IDX).
+024070   CALL 'cobdom_inner_html' USING 'navProjects',
+024090     LANG-NAV-PROJECTS OF WS-LANG-TBL(WS-LANG-IDX).
+024110   CALL 'cobdom_inner_html' USING 'aboutContent',
+024130     TAB OF LANG-TEXTS OF WS-LANG-TBL(WS-LANG-IDX).
+024150   CALL 'cobdom_inner_html' USING 'cobolTextDiv',
+024170     TAB-COB OF LANG-TEXTS OF WS-LANG-TBL(WS-LANG-IDX).
+024190   GOBACK.
+024210 LOADENAM SECTION.
+024230 ENTRY 'LOADENAM' USING BY REFERENCE LS-BLOB-SIZE,LS-BLOB.
+024250   MOVE LS-BLOB(1:LS-BLOB-SIZE)
+024270     TO ABOUT-ME OF LANG-TEXTS OF WS-LANG-TBL(1).
+024290   CALL 'UPDATETEXT'.
+024310   GOBACK.
+024330 LOADESAM SECTION.
+024350 ENTRY 'LOADESAM' USING BY REFERENCE LS-BLOB-SIZE,LS-BLOB.
+024370   MOVE LS-BLOB(1:LS-BLOB-SIZE)
+024390     TO ABOUT-ME OF LANG-TEXTS OF WS-LANG-TBL(2).
+024410   CALL 'UPDATETEXT'.
+024430   GOBACK.
+024450 LOADENCOBA SECTION.
+024470 ENTRY 'LOADENCOBA' USING BY REFERENCE LS-BLOB-SIZE,LS-BLOB.
+024490   MOVE LS-BLOB(1:LS-BLOB-SIZE)
+024510     TO COBOL-A OF LANG-TEXTS OF WS-LANG-TBL(1).
+024530   CALL 'UPDATETEXT'.
+024550   GOBACK.
+024570 LOADENCOBB SECTION.
+024590 ENTRY 'LOADENCOBB' USING BY REFERENCE LS-BLOB-SIZE,LS-BLOB.
+024610   MOVE LS-BLOB(1:LS-BLOB-SIZE)
+024630     TO COBOL-B OF LANG-TEXTS OF WS-LANG-TBL(1).
+024650   CALL 'UPDATETEXT'.
+024670   GOBACK.
+024690 LOADESCOBA SECTION.
+024710 ENTRY 'LOADESCOBA' USING BY REFERENCE LS-BLOB-SIZE,LS-BLOB.
+024730   MOVE LS-BLOB(1:LS-BLOB-SIZE)
+024750     TO COBOL-A OF LANG-TEXTS OF WS-LANG-TBL(2).
+024770   CALL 'UPDATETEXT'.
+024790   GOBACK.
+024810 LOADESCOBB SECTION.
+024830 ENTRY 'LOADESCOBB' USING BY REFERENCE LS-BLOB-SIZE,LS-BLOB.
+024850   MOVE LS-BLOB(1:LS-BLOB-SIZE)
+024870     TO COBOL-B OF LANG-TEXTS OF WS-LANG-TBL(2).
+024890   CALL 'UPDATETEXT'.
+024910   GOBACK.
+024930 LOADPROJECTS SECTION.
+024950 ENTRY 'LOADPROJECTS' USING BY REFERENCE LS-BLOB-SIZE,LS-BLOB.
+024970   MOVE LS-BLOB(1:LS-BLOB-SIZE) TO WS-BLOB.
+024990   MOVE LS-BLOB-SIZE TO WS-BLOB-SIZE.
+025010   PERFORM PARSE-PROJECTS.
+025030   PERFORM ADD-PROJECTS.
+025050   GOBACK.
+025070 LOADSKILLS SECTION.
+025090 ENTRY 'LOADSKILLS' USING BY REFERENCE LS-BLOB-SIZE,LS-BLOB.
+025110   MOVE LS-BLOB(1:LS-BLOB-SIZE) TO WS-BLOB.
+025130   MOVE LS-BLOB-SIZE TO WS-BLOB-SIZE.
+025150   PERFORM PARSE-SKILLS.
+025170   PERFORM ADD-SKILLS.
+025190   GOBACK.
+025210 NAVABOUT SECTION.
+025230 ENTRY 'NAVABOUT'.
+025250   MOVE 1 TO WS-NAV-LOG-IDX.
+025270   PERFORM LOG-NAV-CLICK.
+025290   CALL 'cobdom_scroll_into_view' USING 'aboutHeader'.
+025310   GOBACK.
+025330 NAVCONTACT SECTION.
+025350 ENTRY 'NAVCONTACT'.
+025370   MOVE 2 TO WS-NAV-LOG-IDX.
+025390   PERFORM LOG-NAV-CLICK.
+025410   CALL 'cobdom_scroll_into_view' USING 'contactHeader'.
+025430   GOBACK.
+025450 NAVSKILLS SECTION.
+025470 ENTRY 'NAVSKILLS'.
+025490   CALL 'cobdom_scroll_into_view' USING 'skillsHeader'.
+025510   GOBACK.
+025530 NAVPROJECTS SECTION.
+025550 ENTRY 'NAVPROJECTS'.
+025570   MOVE 3 TO WS-NAV-LOG-IDX.
+025590   PERFORM LOG-NAV-CLICK.
+025610   CALL 'cobdom_scroll_into_view' USING 'projectHeader'.
+025630   GOBACK.
+025650 NAVCOBOL SECTION.
+025670 ENTRY 'NAVCOBOL'.
+025690   MOVE 4 TO WS-NAV-LOG-IDX.
+025710   PERFORM LOG-NAV-CLICK.
+025730   CALL 'cobdom_scroll_into_view' USING 'cobolHeader'.
+025750   GOBACK.
+025770 OPENCOBOLSOURCE SECTION.
+025790 ENTRY 'OPENCOBOLSOURCE'.
+025810   CALL 'cobdom_open_tab' USING 
+025830     'https://github.com/BalakeKarbon/BalakeKarbon.github.io'.
+025850   GOBACK.
+025870 MENUTOGGLE SECTION.
+025890 ENTRY 'MENUTOGGLE'.
+025910   IF WS-MENU-TOGGLE = 0 THEN
+025930     MOVE 1 TO WS-MENU-TOGGLE
+025950     CALL 'cobdom_style' USING 'navButton', 'transform', 
+025970       'scale(0.85)'
+025990     CALL 'cobdom_src' USING 'navButton', 
+026010       '/res/icons/tabler-icons/icons/outline/menu-4.svg'
+026030     CALL 'cobdom_style' USING 'navAbout', 'transform', 
+026050       WS-TRANSLATE-OPEN 
+026070     CALL 'cobdom_style' USING 'navContact', 'transform', 
+026090       WS-TRANSLATE-OPEN 
+026110     CALL 'cobdom_style' USING 'navSkills', 'transform', 
+026130       WS-TRANSLATE-OPEN
+026150    CALL 'cobdom_style' USING 'navProjects', 'transform', 
+026170       WS-TRANSLATE-OPEN
+026190    CALL 'cobdom_style' USING 'navCobol', 'transform', 
+026210       WS-TRANSLATE-OPEN
+026230   ELSE
+026250     MOVE 0 TO WS-MENU-TOGGLE
+026270     CALL 'cobdom_style' USING 'navButton', 'transform', 
+026290       'scale(1.0)'
+026310     CALL 'cobdom_src' USING 'navButton', 
+026330       '/res/icons/tabler-icons/icons/outline/menu-2.svg'
+026350     CALL 'cobdom_style' USING 'navAbout', 'transform', 
+026370       'translate(0rem, 0rem)' 
+026390     CALL 'cobdom_style' USING 'navContact', 'transform', 
+026410       'translate(0rem, 0rem)' 
+026430     CALL 'cobdom_style' USING 'navSkills', 'transform', 
+026450       'translate(0rem, 0rem)'
+026470    CALL 'cobdom_style' USING 'navProjects', 'transform', 
+026490       'translate(0rem, 0rem)'
+026510    CALL 'cobdom_style' USING 'navCobol', 'transform', 
+026530       'translate(0rem, 0rem)'
+026550   END-IF.
+026570   GOBACK.
+026590 FONTLOADED SECTION.
+026610 ENTRY 'FONTLOADED'.
+026630   IF WS-FONT-WATCHDOG-FIRED = 1 THEN
+026650     GOBACK
+026670   END-IF.
+026690   ADD 1 TO WS-FONTS-LOADED.
+026710   IF WS-FONTS-LOADED = 2 THEN
+026730     CALL 'cobdom_clear_timeout' USING 'fontTimeout'
+026750     CALL 'cobdom_style' USING 'body', 'fontFamily', 'mainFont'
+026770     CALL 'cobdom_style' USING 'navCobol', 'fontFamily', 'ibmpc'
+026790     CALL 'cobdom_style' USING 'cobolSection', 'fontFamily',
+026810       'ibmpc'
+026830   END-IF.
+026850   GOBACK.
+026870*Watchdog: if a font stalls or 404s, give up waiting after the
+026890*timeout above so the page proceeds with default fonts instead of
+026910*leaving WS-FONTS-LOADED stuck below 2 forever.
+026930 FONTTIMEOUT SECTION.
+026950 ENTRY 'FONTTIMEOUT'.
+026970   IF WS-FONTS-LOADED < 2 THEN
+026990     MOVE 1 TO WS-FONT-WATCHDOG-FIRED
+027010   END-IF.
+027030   GOBACK.
+027050 WINDOWCHANGE SECTION.
+027070 ENTRY 'WINDOWCHANGE'.
+027090   CALL 'cobdom_clear_timeout' USING 'renderTimeout'.
+027110   CALL 'cobdom_set_timeout' USING 'renderTimeout', 'SHAPEPAGE'
+027130     '300'.
+027150*Optimize this buffer time to not have a noticeable delay but also
+027170*not call to often.
+027190   GOBACK.
+027210 SHAPEPAGE SECTION.
+027230 ENTRY 'SHAPEPAGE'.
+027250*  MOVE FUNCTION CURRENT-DATE(13:4) TO CENTISECS OF WS-TMP
+027270*  DISPLAY 'Rendering! ' CENTISECS.
+027290   CALL 'cobdom_eval' USING BY REFERENCE WS-BLOB-SIZE, WS-BLOB, 
+027310     'window.innerWidth'.
+027330   MOVE WS-BLOB(1:WS-BLOB-SIZE) TO WIDTH OF WS-WINDOW.
+027350   CALL 'cobdom_eval' USING BY REFERENCE WS-BLOB-SIZE, WS-BLOB, 
+027370     'window.innerHeight'.
+027390   MOVE WS-BLOB(1:WS-BLOB-SIZE) TO HEIGHT OF WS-WINDOW.
+027410   PERFORM SET-LAYOUT.
+027430   GOBACK.
+027450 SET-LAYOUT.
+027470   IF WIDTH OF WS-WINDOW < WS-MOBILE-BREAKPOINT THEN
+027490     MOVE '95%' TO WS-CONTENT-WIDTH
+027510     MOVE '18rem' TO WS-NAV-OFFSET
+027530     MOVE '-18rem' TO WS-NAV-OFFSET-NEG
+027550   ELSE
+027570     MOVE '80%' TO WS-CONTENT-WIDTH
+027590     MOVE '35rem' TO WS-NAV-OFFSET
+027610     MOVE '-35rem' TO WS-NAV-OFFSET-NEG
+027630   END-IF.
+027650   MOVE SPACES TO WS-TRANSLATE-OPEN.
+027670   STRING 'translate(' DELIMITED BY SIZE
+027690     FUNCTION TRIM(WS-NAV-OFFSET) DELIMITED BY SIZE
+027710     ', 0rem)' DELIMITED BY SIZE
+027730     INTO WS-TRANSLATE-OPEN.
+027750   CALL 'cobdom_style' USING 'contentDiv', 'width',
+027770     WS-CONTENT-WIDTH.
+027790   CALL 'cobdom_style' USING 'navAbout', 'left',
+027810     WS-NAV-OFFSET-NEG.
+027830   CALL 'cobdom_style' USING 'navContact', 'left',
+027850     WS-NAV-OFFSET-NEG.
+027870   CALL 'cobdom_style' USING 'navSkills', 'left',
+027890     WS-NAV-OFFSET-NEG.
+027910   CALL 'cobdom_style' USING 'navProjects', 'left',
+027930     WS-NAV-OFFSET-NEG.
+027950   CALL 'cobdom_style' USING 'navCobol', 'left',
+027970     WS-NAV-OFFSET-NEG.
+027990   IF WS-MENU-TOGGLE = 1 THEN
+028010     CALL 'cobdom_style' USING 'navAbout', 'transform',
+028030       WS-TRANSLATE-OPEN
+028050     CALL 'cobdom_style' USING 'navContact', 'transform',
+028070       WS-TRANSLATE-OPEN
+028090     CALL 'cobdom_style' USING 'navSkills', 'transform',
+028110       WS-TRANSLATE-OPEN
+028130     CALL 'cobdom_style' USING 'navProjects', 'transform',
+028150       WS-TRANSLATE-OPEN
+028170     CALL 'cobdom_style' USING 'navCobol', 'transform',
+028190       WS-TRANSLATE-OPEN
+028210   END-IF.
+028230   CONTINUE.
+028250 COOKIEACCEPT SECTION.
+028270 ENTRY 'COOKIEACCEPT'.
+028290   CALL 'cobdom_style' USING 'cookieDiv', 'display', 'none'.
+028310   CALL 'cobdom_set_cookie' USING 'y', 'allowCookies' .
+028330   MOVE 'y' TO WS-COOKIE-ALLOWED.
+028350   CALL 'cobdom_set_cookie' USING WS-LANG, 'lang'.
+028370   GOBACK.
+028390 COOKIENECESSARY SECTION.
+028410 ENTRY 'COOKIENECESSARY'.
+028430   CALL 'cobdom_style' USING 'cookieDiv', 'display', 'none'.
+028450   CALL 'cobdom_set_cookie' USING 'p', 'allowCookies' .
+028470   MOVE 'p' TO WS-COOKIE-ALLOWED.
+028490   CALL 'cobdom_set_cookie' USING WS-LANG, 'lang'.
+028510   GOBACK.
+028530 COOKIEDENY SECTION.
+028550 ENTRY 'COOKIEDENY'.
+028570   CALL 'cobdom_style' USING 'cookieDiv', 'display', 'none'.
+028590   MOVE 'n' TO WS-COOKIE-ALLOWED.
+028610   GOBACK.
+028630 SETPERCENTCOBOL SECTION.
+028650 ENTRY 'SETPERCENTCOBOL' USING BY REFERENCE LS-BLOB-SIZE,LS-BLOB.
+028670   PERFORM VARYING WS-LANG-LOOP-IDX FROM 1 BY 1
+028690     UNTIL WS-LANG-LOOP-IDX > WS-LANG-COUNT
+028710     MOVE LS-BLOB(1:LS-BLOB-SIZE)
+028730       TO PERCENT OF LANG-TEXTS
+028750         OF WS-LANG-TBL(WS-LANG-LOOP-IDX)
+028770   END-PERFORM.
+028790   MOVE LS-BLOB(1:LS-BLOB-SIZE) TO WS-PERCENT-COBOL.
+028810   MOVE SPACES TO WS-PERCENT-DISPLAY.
+028830   STRING FUNCTION TRIM(WS-PERCENT-COBOL) DELIMITED BY SIZE
+028850     '% COBOL' DELIMITED BY SIZE
+028870     INTO WS-PERCENT-DISPLAY.
+028890   CALL 'cobdom_inner_html' USING 'percentCobol',
+028910     WS-PERCENT-DISPLAY.
+028930   GOBACK.
+028950 REFRESHGHSTATS SECTION.
+028970 ENTRY 'REFRESHGHSTATS'.
+028990   PERFORM REFRESH-GHSTATS.
+029010   CALL 'cobdom_set_timeout' USING 'ghStatsTimeout',
+029030     'REFRESHGHSTATS', '600000'.
+029050   GOBACK.
+029070 SETLANGIDX SECTION.
+029090 ENTRY 'SETLANGIDX' USING LS-LANG-IDX-ARG.
+029110   IF WS-LANG-SELECT-TOGGLE = 0 THEN
+029130     MOVE 1 TO WS-LANG-SELECT-TOGGLE
+029150     PERFORM VARYING WS-LANG-LOOP-IDX FROM 1 BY 1
+029170       UNTIL WS-LANG-LOOP-IDX > WS-LANG-COUNT
+029190       MOVE SPACES TO WS-ID-LANG-ICON
+029210       MOVE WS-LANG-LOOP-IDX TO WS-LANG-IDX-STR
+029230       STRING 'langIcon' WS-LANG-IDX-STR DELIMITED BY SIZE
+029250         INTO WS-ID-LANG-ICON
+029270       CALL 'cobdom_style' USING WS-ID-LANG-ICON, 'opacity', '1'
+029290       CALL 'cobdom_style' USING WS-ID-LANG-ICON, 'transform', 
+029310         'translate(0rem, 0rem)'
+029330     END-PERFORM
+029350*    display toggled open above; commit below on second click
+029370   ELSE
+029390     MOVE 0 TO WS-LANG-SELECT-TOGGLE
+029410     MOVE LANG-CODE OF WS-LANG-TBL(LS-LANG-IDX-ARG) TO WS-LANG
+029430     IF WS-COOKIE-ALLOWED = 'y' OR WS-COOKIE-ALLOWED = 'p' THEN
+029450       CALL 'cobdom_set_cookie' USING WS-LANG, 'lang'
+029470     END-IF
+029490     PERFORM SET-ACTIVE-FLAG
+029510   END-IF.
+029530   GOBACK.
+029550 LANGSEL1 SECTION.
+029570 ENTRY 'LANGSEL1'.
+029590   CALL 'SETLANGIDX' USING 1.
+029610   GOBACK.
+029630 LANGSEL2 SECTION.
+029650 ENTRY 'LANGSEL2'.
+029670   CALL 'SETLANGIDX' USING 2.
+029690   GOBACK.
+029710 LANGSEL3 SECTION.
+029730 ENTRY 'LANGSEL3'.
+029750   CALL 'SETLANGIDX' USING 3.
+029770   GOBACK.
+029790 LANGSEL4 SECTION.
+029810 ENTRY 'LANGSEL4'.
+029830   CALL 'SETLANGIDX' USING 4.
+029850   GOBACK.
+029870 OPEN-PROJECT-LINK SECTION.
+029890 ENTRY 'OPENPROJECTLINK' USING LS-PROJ-IDX-ARG.
+029910   CALL 'cobdom_open_tab' USING
+029930     PROJ-LINK OF WS-PROJECT-TBL(LS-PROJ-IDX-ARG).
+029950   GOBACK.
+029970 PROJSEL01 SECTION.
+029990 ENTRY 'PROJSEL01'.
+030010   CALL 'OPENPROJECTLINK' USING 1.
+030030   GOBACK.
+030050 PROJSEL02 SECTION.
+030070 ENTRY 'PROJSEL02'.
+030090   CALL 'OPENPROJECTLINK' USING 2.
+030110   GOBACK.
+030130 PROJSEL03 SECTION.
+030150 ENTRY 'PROJSEL03'.
+030170   CALL 'OPENPROJECTLINK' USING 3.
+030190   GOBACK.
+030210 PROJSEL04 SECTION.
+030230 ENTRY 'PROJSEL04'.
+030250   CALL 'OPENPROJECTLINK' USING 4.
+030270   GOBACK.
+030290 PROJSEL05 SECTION.
+030310 ENTRY 'PROJSEL05'.
+030330   CALL 'OPENPROJECTLINK' USING 5.
+030350   GOBACK.
+030370 PROJSEL06 SECTION.
+030390 ENTRY 'PROJSEL06'.
+030410   CALL 'OPENPROJECTLINK' USING 6.
+030430   GOBACK.
+030450 PROJSEL07 SECTION.
+030470 ENTRY 'PROJSEL07'.
+030490   CALL 'OPENPROJECTLINK' USING 7.
+030510   GOBACK.
+030530 PROJSEL08 SECTION.
+030550 ENTRY 'PROJSEL08'.
+030570   CALL 'OPENPROJECTLINK' USING 8.
+030590   GOBACK.
+030610 PROJSEL09 SECTION.
+030630 ENTRY 'PROJSEL09'.
+030650   CALL 'OPENPROJECTLINK' USING 9.
+030670   GOBACK.
+030690 PROJSEL10 SECTION.
+030710 ENTRY 'PROJSEL10'.
+030730   CALL 'OPENPROJECTLINK' USING 10.
+030750   GOBACK.
+030770 PROJSEL11 SECTION.
+030790 ENTRY 'PROJSEL11'.
+030810   CALL 'OPENPROJECTLINK' USING 11.
+030830   GOBACK.
+030850 PROJSEL12 SECTION.
+030870 ENTRY 'PROJSEL12'.
+030890   CALL 'OPENPROJECTLINK' USING 12.
+030910   GOBACK.
+030930 PROJSEL13 SECTION.
+030950 ENTRY 'PROJSEL13'.
+030970   CALL 'OPENPROJECTLINK' USING 13.
+030990   GOBACK.
+031010 PROJSEL14 SECTION.
+031030 ENTRY 'PROJSEL14'.
+031050   CALL 'OPENPROJECTLINK' USING 14.
+031070   GOBACK.
+031090 PROJSEL15 SECTION.
+031110 ENTRY 'PROJSEL15'.
+031130   CALL 'OPENPROJECTLINK' USING 15.
+031150   GOBACK.
+031170 PROJSEL16 SECTION.
+031190 ENTRY 'PROJSEL16'.
+031210   CALL 'OPENPROJECTLINK' USING 16.
+031230   GOBACK.
+031250 PROJSEL17 SECTION.
+031270 ENTRY 'PROJSEL17'.
+031290   CALL 'OPENPROJECTLINK' USING 17.
+031310   GOBACK.
+031330 PROJSEL18 SECTION.
+031350 ENTRY 'PROJSEL18'.
+031370   CALL 'OPENPROJECTLINK' USING 18.
+031390   GOBACK.
+031410 PROJSEL19 SECTION.
+031430 ENTRY 'PROJSEL19'.
+031450   CALL 'OPENPROJECTLINK' USING 19.
+031470   GOBACK.
+031490 PROJSEL20 SECTION.
+031510 ENTRY 'PROJSEL20'.
+031530   CALL 'OPENPROJECTLINK' USING 20.
+031550   GOBACK.
+031570 OPEN-CONTACT-LINK SECTION.
+031590 ENTRY 'OPENCONTACTLINK' USING LS-CONTACT-IDX-ARG.
+031610   CALL 'cobdom_open_tab' USING
+031630     CONTACT-URL OF WS-CONTACT-TBL(LS-CONTACT-IDX-ARG).
+031650   GOBACK.
+031670 CONTACTSEL01 SECTION.
+031690 ENTRY 'CONTACTSEL01'.
+031710   CALL 'OPENCONTACTLINK' USING 1.
+031730   GOBACK.
+031750 CONTACTSEL02 SECTION.
+031770 ENTRY 'CONTACTSEL02'.
+031790   CALL 'OPENCONTACTLINK' USING 2.
+031810   GOBACK.
+031830 CONTACTSEL03 SECTION.
+031850 ENTRY 'CONTACTSEL03'.
+031870   CALL 'OPENCONTACTLINK' USING 3.
+031890   GOBACK.
+031910 CONTACTSEL04 SECTION.
+031930 ENTRY 'CONTACTSEL04'.
+031950   CALL 'OPENCONTACTLINK' USING 4.
+031970   GOBACK.
+031990 CONTACTSEL05 SECTION.
+032010 ENTRY 'CONTACTSEL05'.
+032030   CALL 'OPENCONTACTLINK' USING 5.
+032050   GOBACK.
+032070 CONTACTSEL06 SECTION.
+032090 ENTRY 'CONTACTSEL06'.
+032110   CALL 'OPENCONTACTLINK' USING 6.
+032130   GOBACK.
+032150 TERMINPUT SECTION.
+032170 ENTRY 'TERMINPUT' USING LS-TERM-IN.
+032190   MOVE LS-TERM-IN(1:1) TO WS-TERM-CHAR.
+032210   EVALUATE WS-TERM-CHAR
+032230     WHEN X'0D'
+032250       PERFORM TERM-EXEC
+032270       MOVE SPACES TO WS-TERM-LINE
+032290       MOVE 0 TO WS-TERM-LINE-LEN
+032310     WHEN X'7F'
+032330       IF WS-TERM-LINE-LEN > 0
+032350         MOVE SPACE TO WS-TERM-LINE(WS-TERM-LINE-LEN:1)
+032370         SUBTRACT 1 FROM WS-TERM-LINE-LEN
+032390         CALL 'cobdom_eval' USING BY REFERENCE WS-BLOB-SIZE,
+032410           WS-BLOB, 'term.write("\b \b")'
+032430       END-IF
+032450     WHEN '"'
+032470       PERFORM APPEND-TERM-CHAR
+032490       CALL 'cobdom_eval' USING BY REFERENCE WS-BLOB-SIZE,
+032510         WS-BLOB, 'term.write("\"")'
+032530     WHEN '\'
+032550       PERFORM APPEND-TERM-CHAR
+032570       CALL 'cobdom_eval' USING BY REFERENCE WS-BLOB-SIZE,
+032590         WS-BLOB, 'term.write("\\")'
+032610     WHEN OTHER
+032630       PERFORM APPEND-TERM-CHAR
+032650       MOVE SPACES TO WS-TERM-EVAL
+032670       STRING 'term.write("' DELIMITED BY SIZE
+032690         WS-TERM-CHAR DELIMITED BY SIZE
+032710         '")' DELIMITED BY SIZE
+032730         INTO WS-TERM-EVAL
+032750       END-STRING
+032770       CALL 'cobdom_eval' USING BY REFERENCE WS-BLOB-SIZE,
+032790         WS-BLOB, WS-TERM-EVAL
+032810   END-EVALUATE.
+032830   GOBACK.
+032850 APPEND-TERM-CHAR.
+032870   IF WS-TERM-LINE-LEN < 80
+032890     ADD 1 TO WS-TERM-LINE-LEN
+032910     MOVE WS-TERM-CHAR TO WS-TERM-LINE(WS-TERM-LINE-LEN:1)
+032930   END-IF.
+032950   CONTINUE.
+032970 TERM-EXEC.
+032990   MOVE SPACES TO WS-TERM-OUT.
+033010   IF WS-TERM-LINE-LEN > 0
+033030     EVALUATE FUNCTION TRIM(WS-TERM-LINE)
+033050       WHEN 'help'
+033070         STRING 'commands: help, nav, percent, about, navlog'
+033090           DELIMITED BY SIZE INTO WS-TERM-OUT
+033110         END-STRING
+033130       WHEN 'nav'
+033150         STRING 'sections: About Me, Contact, Projects, COBOL'
+033170           DELIMITED BY SIZE INTO WS-TERM-OUT
+033190         END-STRING
+033210       WHEN 'percent'
+033230         STRING 'this site is ' DELIMITED BY SIZE
+033250           WS-PERCENT-COBOL DELIMITED BY SIZE
+033270           '% COBOL' DELIMITED BY SIZE
+033290           INTO WS-TERM-OUT
+033310         END-STRING
+033330       WHEN 'about'
+033350         STRING 'Blake Karbon - see the About Me section'
+033370           DELIMITED BY SIZE INTO WS-TERM-OUT
+033390         END-STRING
+033410       WHEN 'navlog'
+033430         STRING 'about=' DELIMITED BY SIZE
+033450           NAV-LOG-COUNT(1) DELIMITED BY SIZE
+033470           ' contact=' DELIMITED BY SIZE
+033490           NAV-LOG-COUNT(2) DELIMITED BY SIZE
+033510           ' projects=' DELIMITED BY SIZE
+033530           NAV-LOG-COUNT(3) DELIMITED BY SIZE
+033550           ' cobol=' DELIMITED BY SIZE
+033570           NAV-LOG-COUNT(4) DELIMITED BY SIZE
+033590           INTO WS-TERM-OUT
+033610         END-STRING
+033630       WHEN OTHER
+033650         STRING FUNCTION TRIM(WS-TERM-LINE) DELIMITED BY SIZE
+033670           ': command not found, try help' DELIMITED BY SIZE
+033690           INTO WS-TERM-OUT
+033710         END-STRING
+033730     END-EVALUATE
+033750   END-IF.
+033755   PERFORM ESCAPE-TERM-OUT.
+033770   MOVE SPACES TO WS-TERM-EVAL.
+033790   STRING 'term.write("\r\n' DELIMITED BY SIZE
+033810     FUNCTION TRIM(WS-TERM-OUT-ESC) DELIMITED BY SIZE
+033830     '\r\n$ ")' DELIMITED BY SIZE
+033850     INTO WS-TERM-EVAL
+033870   END-STRING.
+033890   CALL 'cobdom_eval' USING BY REFERENCE WS-BLOB-SIZE, WS-BLOB,
+033910     WS-TERM-EVAL.
+033930   CONTINUE.
+033940 ESCAPE-TERM-OUT.
+033945   MOVE SPACES TO WS-TERM-OUT-ESC.
+033950   MOVE 0 TO WS-ESC-OUT-LEN.
+033955   MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TERM-OUT))
+033958     TO WS-ESC-LEN.
+033960   PERFORM VARYING WS-ESC-IDX FROM 1 BY 1
+033965     UNTIL WS-ESC-IDX > WS-ESC-LEN
+033970     IF WS-TERM-OUT(WS-ESC-IDX:1) = '"'
+033972         OR WS-TERM-OUT(WS-ESC-IDX:1) = '\'
+033975       ADD 1 TO WS-ESC-OUT-LEN
+033978       MOVE '\' TO WS-TERM-OUT-ESC(WS-ESC-OUT-LEN:1)
+033980     END-IF
+033985     ADD 1 TO WS-ESC-OUT-LEN
+033988     MOVE WS-TERM-OUT(WS-ESC-IDX:1)
+033990       TO WS-TERM-OUT-ESC(WS-ESC-OUT-LEN:1)
+033995   END-PERFORM.
+033998   CONTINUE.
